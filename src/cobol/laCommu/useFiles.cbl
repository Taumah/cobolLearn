@@ -7,7 +7,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F-EMPLOYEE ASSIGN TO "src/data/employee.dat"
-               FILE STATUS IS FS-EMPLOYEE. 
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EMPLOYEE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,20 +22,40 @@
        01 FS-EMPLOYEE PIC 99.
        01 F-EMPLOYEES-NAME PIC X(80).
 
+       01 WS-EMP-NAME PIC X(15).
+       01 WS-EMP-ID PIC X(6).
+       01 WS-EMP-SALARY PIC X(10).
+
        PROCEDURE DIVISION.
 
        PERFORM READ-FILE.
 
        READ-FILE.
            OPEN INPUT F-EMPLOYEE
+           IF FS-EMPLOYEE NOT = 00 THEN
+               DISPLAY "OUVERTURE IMPOSSIBLE, CODE=" FS-EMPLOYEE
+               STOP RUN
+           END-IF.
+
            PERFORM UNTIL FS-EMPLOYEE NOT = "00"
                READ F-EMPLOYEE
                    AT END
-                       SET FS-EMPLOYEE TO "00"
+                       SET FS-EMPLOYEE TO 10
                    NOT AT END
-                       READ F-EMPLOYEE INTO F-EMPLOYEES-NAME
-                       DISPLAY "LINE READ"
+                       MOVE F-READ-LINE TO F-EMPLOYEES-NAME
+                       PERFORM DISPLAY-EMPLOYEE-LINE
                END-READ
-           END-PERFORM
-           CLOSE F-EMPLOYEE
+           END-PERFORM.
+
+           IF FS-EMPLOYEE NOT = 10 THEN
+               DISPLAY "ERREUR LECTURE FICHIER, CODE=" FS-EMPLOYEE
+           END-IF.
+
+           CLOSE F-EMPLOYEE.
            STOP RUN.
+
+       DISPLAY-EMPLOYEE-LINE.
+           MOVE F-EMPLOYEES-NAME(1:15) TO WS-EMP-NAME.
+           MOVE F-EMPLOYEES-NAME(16:6) TO WS-EMP-ID.
+           MOVE F-EMPLOYEES-NAME(22:10) TO WS-EMP-SALARY.
+           DISPLAY WS-EMP-NAME " " WS-EMP-ID " " WS-EMP-SALARY.
