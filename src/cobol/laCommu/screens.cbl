@@ -12,6 +12,9 @@
        77 ch2       PIC 99.
        77 missing-qty     PIC 999 VALUE 100.
 
+       01 ch-valide PIC X VALUE 'Y'.
+           88 CH-EST-VALIDE VALUE 'Y'.
+
        01 somme PIC 9(3) VALUE 0.
            88 VALID-RANGE VALUE 100 THRU 999.
            88 INVALID-RANGE VALUE 0 THRU 99.
@@ -49,8 +52,14 @@
 
        FRONT-PAGE.
            MOVE ZEROS TO ch1, ch2, somme.
-           DISPLAY ecran-entree.
-           ACCEPT ecran-entree.
+           PERFORM WITH TEST AFTER UNTIL CH-EST-VALIDE
+               DISPLAY ecran-entree
+               ACCEPT ecran-entree
+               PERFORM VALIDATE-CH
+               IF NOT CH-EST-VALIDE THEN
+                   DISPLAY "Chiffres invalides, recommencez"
+               END-IF
+           END-PERFORM.
            ADD ch1 to ch2 GIVING somme.
 
            DISPLAY ecran-sortie.
@@ -63,5 +72,11 @@
            INITIALIZE somme.
            accept Ecran-Sortie.
 
+       VALIDATE-CH.
+           MOVE 'Y' TO ch-valide.
+           IF ch1 = 0 OR ch2 = 0 THEN
+               MOVE 'N' TO ch-valide
+           END-IF.
+
 
            
\ No newline at end of file
