@@ -0,0 +1,14 @@
+      *  One row per successful money-moving transaction, so what
+      *  happened to an account can be reconstructed after the fact.
+       01 TRANLOG-RECORD.
+           03 TL-PIN PIC 9(4).
+           03 FILLER PIC X.
+           03 TL-ACCT-NO PIC 9(2).
+           03 FILLER PIC X.
+           03 TL-TYPE PIC X(4).
+           03 FILLER PIC X.
+           03 TL-AMOUNT PIC 9(5)V99.
+           03 FILLER PIC X.
+           03 TL-BALANCE PIC 9(5)V99.
+           03 FILLER PIC X.
+           03 TL-DATETIME PIC 9(14).
