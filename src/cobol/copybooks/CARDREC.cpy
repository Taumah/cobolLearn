@@ -0,0 +1,17 @@
+      *  Maps a physical card to the secret PIN that unlocks it and
+      *  to the customer identifier (RCD-PIN in BANKREC.cpy) whose
+      *  accounts it gives access to. A card and its PIN are no
+      *  longer the same number.
+       01 CARD-RECORD.
+           03 CARD-NUMBER PIC 9(4).
+           03 FILLER PIC X.
+           03 CARD-PIN PIC 9(4).
+           03 FILLER PIC X.
+           03 CARD-CUSTOMER-ID PIC 9(4).
+           03 FILLER PIC X.
+           03 CARD-STATUS PIC X.
+              88 CARD-IS-ACTIVE VALUE 'A'.
+              88 CARD-IS-CAPTURED VALUE 'C'.
+      *       Reported lost or stolen by the cardholder or a teller;
+      *       caught at card-insertion time, ahead of PIN entry.
+              88 CARD-IS-HOTLISTED VALUE 'H'.
