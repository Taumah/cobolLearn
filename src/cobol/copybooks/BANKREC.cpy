@@ -0,0 +1,39 @@
+      *  Shared customer/account record layout for demo.dat, used by
+      *  every ATM program that reads or writes a BANK-RECORD.
+       01 BANK-RECORD.
+      *    RCD-KEY lets one PIN own several accounts: RCD-PIN picks
+      *    the customer, RCD-ACCT-NO picks which of their accounts.
+           03 RCD-KEY.
+              05 RCD-PIN PIC 9(4).
+              05 RCD-ACCT-NO PIC 9(2).
+           03 FILLER PIC X.
+           03 RCD-NAME PIC X(20).
+           03 FILLER PIC X.
+           03 RCD-LAST-NAME PIC X(20).
+           03 FILLER PIC X.
+      *    Packed decimal: demo.dat holds thousands of these rows and
+      *    COMP-3 keeps each one two bytes slimmer than zoned DISPLAY.
+           03 RCD-AMMOUNT PIC 9(4)V99 COMP-3.
+           03 FILLER PIC X.
+           03 RCD-STATUS PIC X.
+              88 RCD-ACTIVE VALUE 'A'.
+              88 RCD-CLOSED VALUE 'C'.
+              88 RCD-FROZEN VALUE 'F'.
+           03 FILLER PIC X.
+      *    The currency RCD-AMMOUNT is denominated in; foreign-currency
+      *    accounts at this branch hold USD instead of the default EUR.
+           03 RCD-CURRENCY PIC X(3).
+              88 RCD-CURRENCY-EUR VALUE 'EUR'.
+              88 RCD-CURRENCY-USD VALUE 'USD'.
+           03 FILLER PIC X.
+      *    The language the customer wants their ATM session in.
+           03 RCD-LANGUAGE PIC X(2).
+              88 RCD-LANG-FR VALUE 'FR'.
+              88 RCD-LANG-EN VALUE 'EN'.
+           03 FILLER PIC X.
+      *    Drives which row of the nightly interest-accrual rate
+      *    table a savings account earns; current accounts earn
+      *    no interest at all.
+           03 RCD-ACCT-TYPE PIC X.
+              88 RCD-ACCT-COURANT VALUE 'C'.
+              88 RCD-ACCT-EPARGNE VALUE 'E'.
