@@ -0,0 +1,8 @@
+      *  Edited view of an account balance, for receipts and reports.
+      *  RCD-AMMOUNT is packed decimal (see BANKREC.cpy), so this
+      *  can't REDEFINE it directly the way redefines.cbl overlays
+      *  two DISPLAY items; one MOVE into the zoned shadow below
+      *  keeps every caller's printed balance to a single DISPLAY of
+      *  RCD-AMMOUNT-EDIT instead of a hand-built edit-PICTURE MOVE.
+       01 RCD-AMMOUNT-ZONED PIC 9(4)V99.
+       01 RCD-AMMOUNT-EDIT REDEFINES RCD-AMMOUNT-ZONED PIC ZZZ9,99.
