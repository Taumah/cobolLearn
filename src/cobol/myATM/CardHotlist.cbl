@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CardHotlist.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-RECORDS ASSIGN TO '../../data/card.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CARD-NUMBER
+              FILE STATUS IS CARD-RECORDS-FS.
+
+      *  Survives across runs so a card locked out by three bad PINs
+      *  stays locked until a teller clears it here.
+           SELECT CARD-STATUS-RECORDS
+              ASSIGN TO '../../data/cardstat.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CS-CARD-NUMBER
+              FILE STATUS IS CARD-STATUS-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CARD-RECORDS
+           RECORD CONTAINS 16 CHARACTERS.
+
+       COPY "CARDREC.cpy".
+
+       FD CARD-STATUS-RECORDS.
+       01 CARD-STATUS-RECORD.
+           03 CS-CARD-NUMBER PIC 9(4).
+           03 CS-TRIES-LEFT PIC 9.
+           03 CS-LOCKED PIC X.
+              88 CS-IS-LOCKED VALUE 'Y'.
+
+       WORKING-STORAGE SECTION.
+
+       01 CARD-RECORDS-FS PIC XX.
+       01 CARD-STATUS-FS PIC XX.
+       01 MAX-TRIES PIC 9 VALUE 3.
+
+       01 WS-MENU-CHOICE PIC 9 VALUE 0.
+           88 WS-MENU-REPORT VALUE 1.
+           88 WS-MENU-CLEAR VALUE 2.
+           88 WS-MENU-UNLOCK VALUE 3.
+           88 WS-MENU-REISSUE VALUE 4.
+           88 WS-MENU-QUIT VALUE 5.
+
+       01 WS-NEW-PIN PIC 9(4).
+       01 WS-NEW-PIN-CONFIRM PIC 9(4).
+
+       PROCEDURE DIVISION.
+
+           OPEN I-O CARD-RECORDS.
+           IF CARD-RECORDS-FS = "35" THEN
+              DISPLAY "Aucune carte enregistree"
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-MENU-QUIT
+              PERFORM DISPLAY-HOTLIST-MENU
+              ACCEPT WS-MENU-CHOICE
+              EVALUATE TRUE
+                 WHEN WS-MENU-REPORT
+                    PERFORM REPORT-CARD-LOST
+                 WHEN WS-MENU-CLEAR
+                    PERFORM CLEAR-CARD-HOTLIST
+                 WHEN WS-MENU-UNLOCK
+                    PERFORM CLEAR-PIN-LOCKOUT
+                 WHEN WS-MENU-REISSUE
+                    PERFORM REISSUE-CARD-PIN
+                 WHEN WS-MENU-QUIT
+                    CONTINUE
+                 WHEN OTHER
+                    DISPLAY "Choix invalide"
+              END-EVALUATE
+           END-PERFORM.
+
+           CLOSE CARD-RECORDS.
+           DISPLAY "Fin de la gestion de la liste noire".
+           STOP RUN.
+
+       DISPLAY-HOTLIST-MENU.
+           DISPLAY "=== Liste noire des cartes ===".
+           DISPLAY "1. Signaler une carte perdue/volee".
+           DISPLAY "2. Retirer une carte de la liste noire".
+           DISPLAY "3. Debloquer une carte (code PIN errone)".
+           DISPLAY "4. Reemettre un code PIN".
+           DISPLAY "5. Quitter".
+           DISPLAY "Votre choix ?".
+
+       REPORT-CARD-LOST.
+           DISPLAY "Numero de carte (4 chiffres) ?".
+           ACCEPT CARD-NUMBER.
+           READ CARD-RECORDS
+              INVALID KEY
+                 DISPLAY "Carte introuvable"
+              NOT INVALID KEY
+                 MOVE 'H' TO CARD-STATUS
+                 REWRITE CARD-RECORD
+                 DISPLAY "Carte ajoutee a la liste noire"
+           END-READ.
+
+       CLEAR-CARD-HOTLIST.
+           DISPLAY "Numero de carte (4 chiffres) ?".
+           ACCEPT CARD-NUMBER.
+           READ CARD-RECORDS
+              INVALID KEY
+                 DISPLAY "Carte introuvable"
+              NOT INVALID KEY
+                 IF CARD-IS-HOTLISTED THEN
+                    MOVE 'A' TO CARD-STATUS
+                    REWRITE CARD-RECORD
+                    DISPLAY "Carte retiree de la liste noire"
+                 ELSE
+                    DISPLAY "Cette carte n'est pas sur liste noire"
+                 END-IF
+           END-READ.
+
+      *    The persistent lockout in cardstat.dat is meant to persist
+      *    until a teller clears it; this is that clearing step,
+      *    resetting the same cardstat.dat row IsUserValid's
+      *    UPDATE-TRIES-AND-LOCK sets.
+       CLEAR-PIN-LOCKOUT.
+           DISPLAY "Numero de carte (4 chiffres) ?".
+           ACCEPT CARD-NUMBER.
+
+           OPEN I-O CARD-STATUS-RECORDS.
+           IF CARD-STATUS-FS = "35" THEN
+              DISPLAY "Aucune carte verrouillee"
+              CLOSE CARD-STATUS-RECORDS
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE CARD-NUMBER TO CS-CARD-NUMBER.
+           READ CARD-STATUS-RECORDS
+              INVALID KEY
+                 DISPLAY "Carte introuvable"
+              NOT INVALID KEY
+                 IF CS-IS-LOCKED THEN
+                    MOVE MAX-TRIES TO CS-TRIES-LEFT
+                    MOVE 'N' TO CS-LOCKED
+                    REWRITE CARD-STATUS-RECORD
+                    DISPLAY "Carte debloquee"
+                 ELSE
+                    DISPLAY "Cette carte n'est pas verrouillee"
+                 END-IF
+           END-READ.
+           CLOSE CARD-STATUS-RECORDS.
+
+      *    A teller-issued replacement PIN for a customer who forgot
+      *    theirs, the same CARD-PIN ChangePinFunction sets when the
+      *    customer changes it themselves, but set here without the
+      *    card being inserted first.
+       REISSUE-CARD-PIN.
+           DISPLAY "Numero de carte (4 chiffres) ?".
+           ACCEPT CARD-NUMBER.
+           READ CARD-RECORDS
+              INVALID KEY
+                 DISPLAY "Carte introuvable"
+                 EXIT PARAGRAPH
+           END-READ.
+
+           DISPLAY "Nouveau code PIN ?".
+           ACCEPT WS-NEW-PIN.
+           DISPLAY "Confirmez le nouveau code PIN ?".
+           ACCEPT WS-NEW-PIN-CONFIRM.
+
+           IF WS-NEW-PIN NOT = WS-NEW-PIN-CONFIRM THEN
+              DISPLAY "Les deux codes saisis ne correspondent pas"
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-NEW-PIN TO CARD-PIN.
+           REWRITE CARD-RECORD.
+           DISPLAY "Code PIN reemis avec succes".
+
+       END PROGRAM CardHotlist.
