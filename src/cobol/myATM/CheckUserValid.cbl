@@ -1,61 +1,224 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. IsUserValid.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANK-RECORDS  ASSIGN TO '../../data/demo.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-
-       FILE SECTION. 
-       FD BANK-RECORDS
-           RECORD CONTAINS 29 CHARACTERS. 
-
-       01 BANK-RECORD.
-           03 RCD-PIN PIC 9(4).
-           03 FILLER PIC X.
-           03 RCD-NAME PIC X(7).
-           03 FILLER PIC X.
-           03 RCD-LAST-NAME PIC X(8).
-           03 FILLER PIC X.
-           03 RCD-AMMOUNT PIC 9(4)V99 .
-
-       WORKING-STORAGE SECTION. 
-
-       01 RCD-EOF PIC X VALUE SPACE .
-
-       LINKAGE SECTION. 
-       
-       01 PIN PIC 9(4).
-       01 STATUS-CODE PIC 9(4).
-
-       PROCEDURE DIVISION 
-       USING BY REFERENCE PIN STATUS-CODE . 
-           
-           INITIALIZE RCD-EOF.
-
-           OPEN INPUT BANK-RECORDS .
-
-      *  Avoid headers.      
-           READ BANK-RECORDS INTO  BANK-RECORD
-           AT END MOVE 'E' TO RCD-EOF.
-
-           PERFORM UNTIL  RCD-EOF = 'E' OR 'S'
-              READ BANK-RECORDS INTO BANK-RECORD
-              AT END MOVE 'E' TO RCD-EOF
-              NOT AT END
-                 IF RCD-PIN = PIN THEN  
-                    DISPLAY "Bonjour " RCD-NAME
-                    MOVE 'S' TO RCD-EOF
-                    MOVE 0 TO STATUS-CODE  
-                 END-IF 
-           END-PERFORM.
-
-           CLOSE BANK-RECORDS.
-           
-
-       END PROGRAM IsUserValid.
-
-       
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IsUserValid.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RCD-KEY
+               ALTERNATE RECORD KEY IS RCD-PIN WITH DUPLICATES
+               FILE STATUS IS BANK-RECORDS-FS.
+
+           SELECT CARD-RECORDS ASSIGN TO '../../data/card.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CARD-NUMBER
+              FILE STATUS IS CARD-RECORDS-FS.
+
+           SELECT CARD-STATUS-RECORDS
+              ASSIGN TO '../../data/cardstat.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CS-CARD-NUMBER
+              FILE STATUS IS CARD-STATUS-FS.
+
+           SELECT CAPTURED-CARDS ASSIGN TO '../../data/captured.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOGIN-AUDIT ASSIGN TO '../../data/loginaudit.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+       FD CARD-RECORDS
+           RECORD CONTAINS 16 CHARACTERS.
+
+       COPY "CARDREC.cpy".
+
+      *  Survives across runs so a card swallowed in one session
+      *  stays swallowed until a teller clears it.
+       FD CARD-STATUS-RECORDS.
+       01 CARD-STATUS-RECORD.
+           03 CS-CARD-NUMBER PIC 9(4).
+           03 CS-TRIES-LEFT PIC 9.
+           03 CS-LOCKED PIC X.
+              88 CS-IS-LOCKED VALUE 'Y'.
+
+      *  One row per card swallowed by the machine, for the teller
+      *  to review before releasing or destroying it.
+       FD CAPTURED-CARDS.
+       01 CAPTURED-CARD-LINE PIC X(60).
+
+      *  One row per login attempt, good or bad, so access to an
+      *  account can be reconstructed after the fact.
+       FD LOGIN-AUDIT.
+       01 LOGIN-AUDIT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+       01 CARD-RECORDS-FS PIC XX.
+       01 CARD-STATUS-FS PIC XX.
+       01 MAX-TRIES PIC 9 VALUE 3.
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       LINKAGE SECTION.
+
+       01 CARD-NUMBER-IN PIC 9(4).
+       01 PIN PIC 9(4).
+       01 CUSTOMER-ID PIC 9(4).
+       01 STATUS-CODE PIC 9(4).
+       01 TRIES-LEFT PIC 9.
+
+       PROCEDURE DIVISION
+       USING BY REFERENCE CARD-NUMBER-IN PIN CUSTOMER-ID
+             STATUS-CODE TRIES-LEFT .
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           PERFORM OPEN-CARD-STATUS.
+
+           IF CS-IS-LOCKED THEN
+              MOVE 9 TO STATUS-CODE
+              MOVE CS-TRIES-LEFT TO TRIES-LEFT
+              PERFORM LOG-LOGIN-ATTEMPT
+              CLOSE CARD-STATUS-RECORDS
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 1 TO STATUS-CODE.
+           OPEN INPUT CARD-RECORDS.
+           MOVE CARD-NUMBER-IN TO CARD-NUMBER.
+           READ CARD-RECORDS
+              INVALID KEY
+                 DISPLAY "Carte inconnue"
+              NOT INVALID KEY
+                 IF CARD-IS-CAPTURED THEN
+                    MOVE 9 TO STATUS-CODE
+                 ELSE
+                    IF CARD-PIN = PIN THEN
+                       PERFORM FIND-CUSTOMER-ACCOUNTS
+                    ELSE
+                       MOVE 1 TO STATUS-CODE
+                    END-IF
+                 END-IF
+           END-READ.
+           CLOSE CARD-RECORDS.
+
+           PERFORM UPDATE-TRIES-AND-LOCK.
+           PERFORM LOG-LOGIN-ATTEMPT.
+
+           CLOSE CARD-STATUS-RECORDS.
+
+      *    A card's PIN is valid as soon as its customer owns at
+      *    least one account; whether that particular account can
+      *    be used is decided later, once the customer has picked
+      *    which one to open.
+       FIND-CUSTOMER-ACCOUNTS.
+           MOVE CARD-CUSTOMER-ID TO CUSTOMER-ID.
+
+           OPEN INPUT BANK-RECORDS.
+           MOVE CUSTOMER-ID TO RCD-PIN.
+           START BANK-RECORDS KEY IS = RCD-PIN
+              INVALID KEY
+                 MOVE 1 TO STATUS-CODE
+              NOT INVALID KEY
+                 READ BANK-RECORDS NEXT RECORD
+                    AT END
+                       MOVE 1 TO STATUS-CODE
+                    NOT AT END
+                       DISPLAY "Bonjour " RCD-NAME
+                       MOVE 0 TO STATUS-CODE
+                 END-READ
+           END-START.
+           CLOSE BANK-RECORDS.
+
+       UPDATE-TRIES-AND-LOCK.
+           IF STATUS-CODE = 0 THEN
+              MOVE MAX-TRIES TO CS-TRIES-LEFT
+              MOVE 'N' TO CS-LOCKED
+              MOVE MAX-TRIES TO TRIES-LEFT
+              REWRITE CARD-STATUS-RECORD
+                 INVALID KEY WRITE CARD-STATUS-RECORD
+              END-REWRITE
+           ELSE
+              SUBTRACT 1 FROM CS-TRIES-LEFT
+              IF CS-TRIES-LEFT = 0 THEN
+                 MOVE 'Y' TO CS-LOCKED
+                 MOVE 9 TO STATUS-CODE
+                 PERFORM CAPTURE-CARD
+              ELSE
+                 MOVE 1 TO STATUS-CODE
+              END-IF
+              MOVE CS-TRIES-LEFT TO TRIES-LEFT
+              REWRITE CARD-STATUS-RECORD
+                 INVALID KEY WRITE CARD-STATUS-RECORD
+              END-REWRITE
+           END-IF.
+
+       CAPTURE-CARD.
+           OPEN I-O CARD-RECORDS.
+           MOVE CARD-NUMBER-IN TO CARD-NUMBER.
+           READ CARD-RECORDS
+              NOT INVALID KEY
+                 MOVE 'C' TO CARD-STATUS
+                 REWRITE CARD-RECORD
+                 PERFORM LOG-CAPTURED-CARD
+           END-READ.
+           CLOSE CARD-RECORDS.
+
+       LOG-LOGIN-ATTEMPT.
+           OPEN EXTEND LOGIN-AUDIT.
+           IF STATUS-CODE = 0 THEN
+              STRING "LOGIN OK carte=" CARD-NUMBER-IN
+                 " client=" CUSTOMER-ID
+                 " le=" FUNCTION CURRENT-DATE(1:14)
+                 DELIMITED BY SIZE INTO LOGIN-AUDIT-LINE
+           ELSE
+              STRING "LOGIN ECHEC carte=" CARD-NUMBER-IN
+                 " code=" STATUS-CODE
+                 " le=" FUNCTION CURRENT-DATE(1:14)
+                 DELIMITED BY SIZE INTO LOGIN-AUDIT-LINE
+           END-IF.
+           WRITE LOGIN-AUDIT-LINE.
+           CLOSE LOGIN-AUDIT.
+
+       LOG-CAPTURED-CARD.
+           OPEN EXTEND CAPTURED-CARDS.
+           STRING "CARTE AVALEE carte=" CARD-NUMBER-IN
+              " client=" CARD-CUSTOMER-ID
+              " le=" FUNCTION CURRENT-DATE(1:14)
+              DELIMITED BY SIZE INTO CAPTURED-CARD-LINE.
+           WRITE CAPTURED-CARD-LINE.
+           CLOSE CAPTURED-CARDS.
+
+       OPEN-CARD-STATUS.
+           OPEN I-O CARD-STATUS-RECORDS.
+           IF CARD-STATUS-FS = "35" THEN
+              CLOSE CARD-STATUS-RECORDS
+              OPEN OUTPUT CARD-STATUS-RECORDS
+              CLOSE CARD-STATUS-RECORDS
+              OPEN I-O CARD-STATUS-RECORDS
+           END-IF.
+
+           MOVE CARD-NUMBER-IN TO CS-CARD-NUMBER.
+           READ CARD-STATUS-RECORDS
+              INVALID KEY
+                 MOVE MAX-TRIES TO CS-TRIES-LEFT
+                 MOVE 'N' TO CS-LOCKED
+           END-READ.
+
+       END PROGRAM IsUserValid.
