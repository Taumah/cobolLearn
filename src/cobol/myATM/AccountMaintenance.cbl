@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AccountMaintenance.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RCD-KEY
+              ALTERNATE RECORD KEY IS RCD-PIN WITH DUPLICATES
+              FILE STATUS IS BANK-RECORDS-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+
+       01 WS-MENU-CHOICE PIC 9 VALUE 0.
+           88 WS-MENU-CREATE VALUE 1.
+           88 WS-MENU-UPDATE-BALANCE VALUE 2.
+           88 WS-MENU-DEACTIVATE VALUE 3.
+           88 WS-MENU-QUIT VALUE 4.
+
+       01 WS-NEW-AMMOUNT PIC 9(4)V99.
+       01 WS-VALID PIC X VALUE 'Y'.
+           88 WS-IS-VALID VALUE 'Y'.
+
+      *  Same ceiling Deposit.cbl enforces so a teller adjustment
+      *  can't push a balance past what a deposit itself never could.
+       01 MAX-BALANCE PIC 9(4)V99 VALUE 9999,99.
+
+      *  Prospective name held here until the PIN-reuse lookup below
+      *  is done with BANK-RECORD, since that lookup's READ NEXT
+      *  overwrites RCD-NAME/RCD-LAST-NAME with whatever account it
+      *  finds.
+       01 WS-NEW-NAME PIC X(20).
+       01 WS-NEW-LAST-NAME PIC X(20).
+       01 WS-NEW-PIN PIC 9(4).
+       01 WS-NEW-ACCT-NO PIC 99.
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           PERFORM OPEN-OR-CREATE-BANK-RECORDS.
+
+           PERFORM UNTIL WS-MENU-QUIT
+              PERFORM DISPLAY-MAINTENANCE-MENU
+              ACCEPT WS-MENU-CHOICE
+              EVALUATE TRUE
+                 WHEN WS-MENU-CREATE
+                    PERFORM CREATE-ACCOUNT
+                 WHEN WS-MENU-UPDATE-BALANCE
+                    PERFORM UPDATE-BALANCE
+                 WHEN WS-MENU-DEACTIVATE
+                    PERFORM DEACTIVATE-ACCOUNT
+                 WHEN WS-MENU-QUIT
+                    CONTINUE
+                 WHEN OTHER
+                    DISPLAY "Choix invalide"
+              END-EVALUATE
+           END-PERFORM.
+
+           CLOSE BANK-RECORDS.
+           DISPLAY "Fin de la maintenance des comptes".
+           STOP RUN.
+
+      *    demo.dat may not exist yet on a freshly deployed machine;
+      *    the first teller to run maintenance creates it.
+       OPEN-OR-CREATE-BANK-RECORDS.
+           OPEN I-O BANK-RECORDS.
+           IF BANK-RECORDS-FS = "35" THEN
+              CLOSE BANK-RECORDS
+              OPEN OUTPUT BANK-RECORDS
+              CLOSE BANK-RECORDS
+              OPEN I-O BANK-RECORDS
+           END-IF.
+
+       DISPLAY-MAINTENANCE-MENU.
+           DISPLAY "=== Maintenance des comptes ===".
+           DISPLAY "1. Creer un compte".
+           DISPLAY "2. Ajuster le solde d'un compte".
+           DISPLAY "3. Desactiver un compte".
+           DISPLAY "4. Quitter".
+           DISPLAY "Votre choix ?".
+
+       CREATE-ACCOUNT.
+           DISPLAY "PIN client (4 chiffres) ?".
+           ACCEPT RCD-PIN.
+           DISPLAY "Numero de compte (2 chiffres) ?".
+           ACCEPT RCD-ACCT-NO.
+
+           READ BANK-RECORDS
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 DISPLAY "Ce compte existe deja"
+                 EXIT PARAGRAPH
+           END-READ.
+
+           MOVE RCD-PIN TO WS-NEW-PIN.
+           MOVE RCD-ACCT-NO TO WS-NEW-ACCT-NO.
+
+           DISPLAY "Prenom du client ?".
+           ACCEPT WS-NEW-NAME.
+           DISPLAY "Nom du client ?".
+           ACCEPT WS-NEW-LAST-NAME.
+
+           MOVE 'Y' TO WS-VALID.
+           PERFORM CHECK-PIN-NOT-REUSED.
+
+      *    The lookup above re-reads BANK-RECORD by the alternate key,
+      *    clobbering RCD-KEY with whatever account it found; put the
+      *    one just keyed in back before anything is WRITEn.
+           MOVE WS-NEW-PIN TO RCD-PIN.
+           MOVE WS-NEW-ACCT-NO TO RCD-ACCT-NO.
+           MOVE WS-NEW-NAME TO RCD-NAME.
+           MOVE WS-NEW-LAST-NAME TO RCD-LAST-NAME.
+
+           DISPLAY "Solde initial ?".
+           ACCEPT RCD-AMMOUNT.
+           DISPLAY "Devise (EUR/USD) ?".
+           ACCEPT RCD-CURRENCY.
+           DISPLAY "Langue (FR/EN) ?".
+           ACCEPT RCD-LANGUAGE.
+           DISPLAY "Type de compte (C=Courant / E=Epargne) ?".
+           ACCEPT RCD-ACCT-TYPE.
+           MOVE 'A' TO RCD-STATUS.
+
+           PERFORM VALIDATE-NEW-ACCOUNT.
+           IF WS-IS-VALID THEN
+              WRITE BANK-RECORD
+                 INVALID KEY
+                    DISPLAY "Impossible de creer le compte"
+              END-WRITE
+              IF BANK-RECORDS-FS = "00" THEN
+                 DISPLAY "Compte cree avec succes"
+              END-IF
+           END-IF.
+
+      *    Same field checks an ATM program would be expected to make
+      *    on a new BANK-RECORD, done here since this is the only
+      *    place new rows come from until the batch loader,
+      *    NewAccountLoader.cbl.
+       VALIDATE-NEW-ACCOUNT.
+           IF RCD-NAME = SPACES THEN
+              DISPLAY "Le prenom ne peut pas etre vide"
+              MOVE 'N' TO WS-VALID
+           END-IF.
+           IF RCD-LAST-NAME = SPACES THEN
+              DISPLAY "Le nom ne peut pas etre vide"
+              MOVE 'N' TO WS-VALID
+           END-IF.
+           IF RCD-CURRENCY NOT = "EUR" AND
+                 RCD-CURRENCY NOT = "USD" THEN
+              DISPLAY "Devise invalide (EUR ou USD attendu)"
+              MOVE 'N' TO WS-VALID
+           END-IF.
+           IF RCD-LANGUAGE NOT = "FR" AND
+                 RCD-LANGUAGE NOT = "EN" THEN
+              DISPLAY "Langue invalide (FR ou EN attendu)"
+              MOVE 'N' TO WS-VALID
+           END-IF.
+           IF NOT RCD-ACCT-COURANT AND NOT RCD-ACCT-EPARGNE THEN
+              DISPLAY "Type de compte invalide (C ou E attendu)"
+              MOVE 'N' TO WS-VALID
+           END-IF.
+
+      *    WITH DUPLICATES on RCD-PIN exists so one customer can hold
+      *    several accounts, not so two different customers can share
+      *    a PIN; IsUserValid would otherwise hand either one's
+      *    accounts to whichever CARD-RECORD happened to log in.
+       CHECK-PIN-NOT-REUSED.
+           START BANK-RECORDS KEY IS = RCD-PIN
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 READ BANK-RECORDS NEXT RECORD
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       IF RCD-NAME NOT = WS-NEW-NAME
+                             OR RCD-LAST-NAME NOT =
+                                WS-NEW-LAST-NAME THEN
+                          DISPLAY "PIN deja attribue a un autre client"
+                          MOVE 'N' TO WS-VALID
+                       END-IF
+                 END-READ
+           END-START.
+
+       UPDATE-BALANCE.
+           DISPLAY "PIN client ?".
+           ACCEPT RCD-PIN.
+           DISPLAY "Numero de compte ?".
+           ACCEPT RCD-ACCT-NO.
+           READ BANK-RECORDS
+              INVALID KEY
+                 DISPLAY "Compte introuvable"
+              NOT INVALID KEY
+                 DISPLAY "Solde actuel : " RCD-AMMOUNT
+                 DISPLAY "Nouveau solde ?"
+                 ACCEPT WS-NEW-AMMOUNT
+                 IF WS-NEW-AMMOUNT > MAX-BALANCE THEN
+                    DISPLAY "Ajustement refuse : solde depasserait "
+                       "le plafond autorise (" MAX-BALANCE ")"
+                 ELSE
+                    MOVE WS-NEW-AMMOUNT TO RCD-AMMOUNT
+                    REWRITE BANK-RECORD
+                    DISPLAY "Solde mis a jour"
+                 END-IF
+           END-READ.
+
+       DEACTIVATE-ACCOUNT.
+           DISPLAY "PIN client ?".
+           ACCEPT RCD-PIN.
+           DISPLAY "Numero de compte ?".
+           ACCEPT RCD-ACCT-NO.
+           READ BANK-RECORDS
+              INVALID KEY
+                 DISPLAY "Compte introuvable"
+              NOT INVALID KEY
+                 MOVE 'C' TO RCD-STATUS
+                 REWRITE BANK-RECORD
+                 DISPLAY "Compte desactive"
+           END-READ.
+
+       END PROGRAM AccountMaintenance.
