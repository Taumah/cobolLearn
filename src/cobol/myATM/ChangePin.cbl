@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ChangePinFunction.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-RECORDS ASSIGN TO '../../data/card.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CARD-NUMBER
+              FILE STATUS IS CARD-RECORDS-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CARD-RECORDS
+           RECORD CONTAINS 16 CHARACTERS.
+
+       COPY "CARDREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 CARD-RECORDS-FS PIC XX.
+       01 NEW-PIN PIC 9(4).
+       01 NEW-PIN-CONFIRM PIC 9(4).
+
+       LINKAGE SECTION.
+
+       01 CARD-NUMBER-IN PIC 9(4).
+       01 STATUS-CODE PIC 9(4).
+
+       PROCEDURE DIVISION
+       USING BY REFERENCE CARD-NUMBER-IN STATUS-CODE .
+
+           MOVE 1 TO STATUS-CODE.
+
+           DISPLAY "Nouveau code PIN ?".
+           ACCEPT NEW-PIN.
+           DISPLAY "Confirmez le nouveau code PIN ?".
+           ACCEPT NEW-PIN-CONFIRM.
+
+           IF NEW-PIN NOT = NEW-PIN-CONFIRM THEN
+              DISPLAY "Les deux codes saisis ne correspondent pas"
+              EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O CARD-RECORDS.
+           MOVE CARD-NUMBER-IN TO CARD-NUMBER.
+           READ CARD-RECORDS
+              INVALID KEY
+                 DISPLAY "Carte introuvable"
+              NOT INVALID KEY
+                 MOVE NEW-PIN TO CARD-PIN
+                 REWRITE CARD-RECORD
+                 MOVE 0 TO STATUS-CODE
+                 DISPLAY "Code PIN change avec succes"
+           END-READ.
+           CLOSE CARD-RECORDS.
+
+       END PROGRAM ChangePinFunction.
