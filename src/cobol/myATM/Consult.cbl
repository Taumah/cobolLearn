@@ -1,22 +1,102 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. ConsultAccountFunction.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION. 
-
-       01 USERV PIC 99.
-
-       LINKAGE SECTION. 
-       
-       01 PIN PIC 9(4).
-       01 STATUS-CODE PIC 9(4).
-
-       PROCEDURE DIVISION 
-       USING BY REFERENCE PIN STATUS-CODE .
-       
-           DISPLAY "Regardons les informations connues " 
-           "pour compte nÂ°" PIN.
-       END PROGRAM ConsultAccountFunction.
-
-       
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConsultAccountFunction.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RCD-KEY
+              FILE STATUS IS BANK-RECORDS-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+      *  Fixed EUR/USD rate used to show a foreign-currency account's
+      *  equivalent in the branch's home currency.
+       01 WS-EUR-TO-USD-RATE PIC 9V9999 VALUE 1.0800.
+       01 WS-CONVERTED-AMMOUNT PIC 9(5)V99.
+       01 WS-OTHER-CURRENCY PIC X(3).
+
+       LINKAGE SECTION.
+
+       01 PIN PIC 9(4).
+       01 ACCT-NO PIC 9(2).
+       01 STATUS-CODE PIC 9(4).
+       01 WS-LANGUAGE PIC X(2).
+           88 WS-LANG-IS-EN VALUE "EN".
+
+       PROCEDURE DIVISION
+       USING BY REFERENCE PIN ACCT-NO STATUS-CODE WS-LANGUAGE .
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           MOVE 1 TO STATUS-CODE.
+           OPEN INPUT BANK-RECORDS .
+
+           MOVE PIN TO RCD-PIN.
+           MOVE ACCT-NO TO RCD-ACCT-NO.
+           READ BANK-RECORDS
+              INVALID KEY
+                 IF WS-LANG-IS-EN THEN
+                    DISPLAY "Account not found"
+                 ELSE
+                    DISPLAY "Compte introuvable"
+                 END-IF
+              NOT INVALID KEY
+                 IF WS-LANG-IS-EN THEN
+                    DISPLAY "Here is what we know about account n°"
+                       PIN "-" ACCT-NO
+                    DISPLAY "Holder  : " RCD-NAME " " RCD-LAST-NAME
+                    DISPLAY "Balance : " RCD-AMMOUNT " " RCD-CURRENCY
+                 ELSE
+                    DISPLAY "Regardons les informations connues "
+                       "pour compte n°" PIN "-" ACCT-NO
+                    DISPLAY "Titulaire : " RCD-NAME " " RCD-LAST-NAME
+                    DISPLAY "Solde     : " RCD-AMMOUNT " " RCD-CURRENCY
+                 END-IF
+                 PERFORM DISPLAY-CONVERTED-EQUIVALENT
+                 MOVE 0 TO STATUS-CODE
+           END-READ.
+
+           CLOSE BANK-RECORDS.
+
+      *    Shows the account's balance converted into the branch's
+      *    other supported currency, so a customer carrying a
+      *    foreign-currency account can see both figures at once.
+       DISPLAY-CONVERTED-EQUIVALENT.
+           IF RCD-CURRENCY-USD THEN
+              COMPUTE WS-CONVERTED-AMMOUNT ROUNDED =
+                 RCD-AMMOUNT / WS-EUR-TO-USD-RATE
+              MOVE "EUR" TO WS-OTHER-CURRENCY
+           ELSE
+              COMPUTE WS-CONVERTED-AMMOUNT ROUNDED =
+                 RCD-AMMOUNT * WS-EUR-TO-USD-RATE
+              MOVE "USD" TO WS-OTHER-CURRENCY
+           END-IF.
+
+           IF WS-LANG-IS-EN THEN
+              DISPLAY "Equivalent : " WS-CONVERTED-AMMOUNT " "
+                 WS-OTHER-CURRENCY
+           ELSE
+              DISPLAY "Équivalent : " WS-CONVERTED-AMMOUNT " "
+                 WS-OTHER-CURRENCY
+           END-IF.
+
+       END PROGRAM ConsultAccountFunction.
