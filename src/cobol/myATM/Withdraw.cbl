@@ -0,0 +1,333 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WithdrawAccountFunction.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RCD-KEY
+              FILE STATUS IS BANK-RECORDS-FS.
+
+           SELECT WDRAW-RECORDS ASSIGN TO '../../data/wdraw.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS WD-PIN
+              FILE STATUS IS WDRAW-STATUS.
+
+           SELECT TRANLOG-RECORDS ASSIGN TO '../../data/tranlog.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CASH-DRAWER ASSIGN TO '../../data/cashdrawer.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CD-TERMINAL-ID
+              FILE STATUS IS CASH-DRAWER-FS.
+
+      *  One row per time the cash drawer drops below the low-cash
+      *  threshold, for operations to schedule a refill.
+           SELECT LOW-CASH-ALERTS ASSIGN TO '../../data/lowcash.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+      *  One row per customer, tracks how much has already been
+      *  withdrawn today across all of that PIN's accounts (012 lets
+      *  one PIN own several) so MENU-WITHDRAW can enforce a single
+      *  daily ceiling per customer rather than one per account.
+       FD WDRAW-RECORDS.
+       01 WDRAW-RECORD.
+           03 WD-PIN PIC 9(4).
+           03 WD-DATE PIC 9(8).
+           03 WD-TOTAL PIC 9(4)V99.
+
+       FD TRANLOG-RECORDS.
+       COPY "TRANLOGREC.cpy".
+
+      *  Simulated note cash-on-hand for this machine, and how much
+      *  it has dispensed today against its own ceiling (separate
+      *  from the per-card daily withdrawal limit above).
+       FD CASH-DRAWER.
+       01 CASH-DRAWER-RECORD.
+           03 CD-TERMINAL-ID PIC X(4).
+           03 CD-DATE PIC 9(8).
+           03 CD-DISPENSED-TODAY PIC 9(7)V99.
+           03 CD-NOTES-100 PIC 9(5).
+           03 CD-NOTES-50 PIC 9(5).
+           03 CD-NOTES-20 PIC 9(5).
+           03 CD-NOTES-10 PIC 9(5).
+
+      *  One line per low-cash alert raised.
+       FD LOW-CASH-ALERTS.
+       01 LOW-CASH-ALERT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+       01 AMMOUNT-TO-WITHDRAW PIC 9(4) VALUE 0.
+
+       01 WDRAW-STATUS PIC XX.
+       01 WS-TODAY PIC 9(8).
+       01 WS-PROSPECTIVE-TOTAL PIC 9(5)V99.
+       01 DAILY-WITHDRAWAL-LIMIT PIC 9(5)V99 VALUE 1000,00.
+       01 WS-LIMIT-OK PIC X VALUE 'Y'.
+
+       01 CASH-DRAWER-FS PIC XX.
+       01 DAILY-CASH-CEILING PIC 9(7)V99 VALUE 50000,00.
+       01 WS-CASH-OK PIC X VALUE 'Y'.
+       01 WS-PROSPECTIVE-CASH-TOTAL PIC 9(7)V99.
+       01 WS-REMAINING PIC 9(5) VALUE 0.
+       01 WS-NOTES-100 PIC 9(5).
+       01 WS-NOTES-50 PIC 9(5).
+       01 WS-NOTES-20 PIC 9(5).
+       01 WS-NOTES-10 PIC 9(5).
+
+      *  Remaining note value across all four denominations, checked
+      *  after each dispense against a refill threshold.
+       01 WS-CASH-ON-HAND PIC 9(7)V99.
+       01 LOW-CASH-THRESHOLD PIC 9(7)V99 VALUE 5000,00.
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       LINKAGE SECTION.
+
+       01 PIN PIC 9(4).
+       01 ACCT-NO PIC 9(2).
+       01 STATUS-CODE PIC 9(4).
+
+       PROCEDURE DIVISION
+       USING BY REFERENCE PIN ACCT-NO STATUS-CODE .
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           MOVE 1 TO STATUS-CODE.
+           PERFORM WITH TEST AFTER
+              UNTIL AMMOUNT-TO-WITHDRAW > 0
+              DISPLAY "Combien souhaitez vous retirer ?"
+              ACCEPT AMMOUNT-TO-WITHDRAW
+              IF AMMOUNT-TO-WITHDRAW = 0 THEN
+                 DISPLAY "Le montant doit être supérieur à zéro"
+              END-IF
+           END-PERFORM.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           PERFORM CHECK-DAILY-LIMIT.
+
+           IF WS-LIMIT-OK = 'N' THEN
+              DISPLAY "Plafond de retrait journalier atteint"
+              EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-CASH-AND-DENOMINATIONS.
+
+           IF WS-CASH-OK = 'N' THEN
+              EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O BANK-RECORDS .
+
+           MOVE PIN TO RCD-PIN.
+           MOVE ACCT-NO TO RCD-ACCT-NO.
+           READ BANK-RECORDS
+              INVALID KEY
+                 DISPLAY "Compte introuvable"
+              NOT INVALID KEY
+                 IF RCD-AMMOUNT >= AMMOUNT-TO-WITHDRAW
+                    SUBTRACT AMMOUNT-TO-WITHDRAW FROM RCD-AMMOUNT
+                    REWRITE BANK-RECORD
+                    MOVE 0 TO STATUS-CODE
+                    DISPLAY "Voici vos " AMMOUNT-TO-WITHDRAW " euros"
+                    DISPLAY "Nouveau solde : " RCD-AMMOUNT
+                    PERFORM RECORD-DAILY-WITHDRAWAL
+                    PERFORM DISPENSE-CASH
+                    PERFORM WRITE-TRANLOG-ENTRY
+                 ELSE
+                    MOVE 2 TO STATUS-CODE
+                    DISPLAY "Solde insuffisant pour ce retrait"
+                 END-IF
+           END-READ.
+
+           CLOSE BANK-RECORDS.
+
+       CHECK-DAILY-LIMIT.
+           MOVE 'Y' TO WS-LIMIT-OK.
+
+           OPEN I-O WDRAW-RECORDS.
+           IF WDRAW-STATUS = "35" THEN
+              CLOSE WDRAW-RECORDS
+              OPEN OUTPUT WDRAW-RECORDS
+              CLOSE WDRAW-RECORDS
+              OPEN I-O WDRAW-RECORDS
+           END-IF.
+
+           MOVE PIN TO WD-PIN.
+           READ WDRAW-RECORDS
+              INVALID KEY
+                 MOVE ZERO TO WD-DATE WD-TOTAL
+           END-READ.
+
+           IF WD-DATE NOT = WS-TODAY THEN
+              MOVE WS-TODAY TO WD-DATE
+              MOVE ZERO TO WD-TOTAL
+           END-IF.
+
+           ADD WD-TOTAL AMMOUNT-TO-WITHDRAW GIVING WS-PROSPECTIVE-TOTAL.
+           IF WS-PROSPECTIVE-TOTAL > DAILY-WITHDRAWAL-LIMIT THEN
+              MOVE 'N' TO WS-LIMIT-OK
+           END-IF.
+
+           CLOSE WDRAW-RECORDS.
+
+       RECORD-DAILY-WITHDRAWAL.
+           OPEN I-O WDRAW-RECORDS.
+           MOVE PIN TO WD-PIN.
+           MOVE WS-TODAY TO WD-DATE.
+           MOVE WS-PROSPECTIVE-TOTAL TO WD-TOTAL.
+           REWRITE WDRAW-RECORD
+              INVALID KEY
+                 WRITE WDRAW-RECORD
+           END-REWRITE.
+           CLOSE WDRAW-RECORDS.
+
+       CHECK-CASH-AND-DENOMINATIONS.
+           MOVE 'Y' TO WS-CASH-OK.
+
+           IF FUNCTION MOD(AMMOUNT-TO-WITHDRAW, 10) NOT = 0 THEN
+              DISPLAY "Le distributeur ne delivre que des multiples "
+                 "de 10"
+              MOVE 'N' TO WS-CASH-OK
+              EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O CASH-DRAWER.
+           IF CASH-DRAWER-FS = "35" THEN
+              MOVE "0001" TO CD-TERMINAL-ID
+              MOVE 0 TO CD-DATE
+              MOVE 0 TO CD-DISPENSED-TODAY
+              MOVE 100 TO CD-NOTES-100
+              MOVE 100 TO CD-NOTES-50
+              MOVE 100 TO CD-NOTES-20
+              MOVE 100 TO CD-NOTES-10
+              WRITE CASH-DRAWER-RECORD
+              CLOSE CASH-DRAWER
+              OPEN I-O CASH-DRAWER
+           END-IF.
+
+           MOVE "0001" TO CD-TERMINAL-ID.
+           READ CASH-DRAWER.
+
+           IF CD-DATE NOT = WS-TODAY THEN
+              MOVE WS-TODAY TO CD-DATE
+              MOVE 0 TO CD-DISPENSED-TODAY
+           END-IF.
+
+           ADD CD-DISPENSED-TODAY AMMOUNT-TO-WITHDRAW
+              GIVING WS-PROSPECTIVE-CASH-TOTAL.
+           IF WS-PROSPECTIVE-CASH-TOTAL > DAILY-CASH-CEILING THEN
+              DISPLAY "Plafond de caisse du distributeur atteint"
+              MOVE 'N' TO WS-CASH-OK
+              CLOSE CASH-DRAWER
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE AMMOUNT-TO-WITHDRAW TO WS-REMAINING.
+
+           COMPUTE WS-NOTES-100 = FUNCTION MIN(
+              FUNCTION INTEGER(WS-REMAINING / 100), CD-NOTES-100).
+           COMPUTE WS-REMAINING = WS-REMAINING - WS-NOTES-100 * 100.
+
+           COMPUTE WS-NOTES-50 = FUNCTION MIN(
+              FUNCTION INTEGER(WS-REMAINING / 50), CD-NOTES-50).
+           COMPUTE WS-REMAINING = WS-REMAINING - WS-NOTES-50 * 50.
+
+           COMPUTE WS-NOTES-20 = FUNCTION MIN(
+              FUNCTION INTEGER(WS-REMAINING / 20), CD-NOTES-20).
+           COMPUTE WS-REMAINING = WS-REMAINING - WS-NOTES-20 * 20.
+
+           COMPUTE WS-NOTES-10 = FUNCTION MIN(
+              FUNCTION INTEGER(WS-REMAINING / 10), CD-NOTES-10).
+           COMPUTE WS-REMAINING = WS-REMAINING - WS-NOTES-10 * 10.
+
+           IF WS-REMAINING NOT = 0 THEN
+              DISPLAY "Retrait impossible avec les coupures "
+                 "disponibles dans le distributeur"
+              MOVE 'N' TO WS-CASH-OK
+           END-IF.
+
+           CLOSE CASH-DRAWER.
+
+       DISPENSE-CASH.
+           OPEN I-O CASH-DRAWER.
+           MOVE "0001" TO CD-TERMINAL-ID.
+           READ CASH-DRAWER.
+
+           IF CD-DATE NOT = WS-TODAY THEN
+              MOVE WS-TODAY TO CD-DATE
+              MOVE 0 TO CD-DISPENSED-TODAY
+           END-IF.
+
+           SUBTRACT WS-NOTES-100 FROM CD-NOTES-100.
+           SUBTRACT WS-NOTES-50 FROM CD-NOTES-50.
+           SUBTRACT WS-NOTES-20 FROM CD-NOTES-20.
+           SUBTRACT WS-NOTES-10 FROM CD-NOTES-10.
+           ADD AMMOUNT-TO-WITHDRAW TO CD-DISPENSED-TODAY.
+
+           REWRITE CASH-DRAWER-RECORD.
+
+           COMPUTE WS-CASH-ON-HAND =
+              CD-NOTES-100 * 100 + CD-NOTES-50 * 50 +
+              CD-NOTES-20 * 20 + CD-NOTES-10 * 10.
+
+           CLOSE CASH-DRAWER.
+
+           DISPLAY "Billets remis : " WS-NOTES-100 " x100 "
+              WS-NOTES-50 " x50 " WS-NOTES-20 " x20 "
+              WS-NOTES-10 " x10".
+
+           IF WS-CASH-ON-HAND < LOW-CASH-THRESHOLD THEN
+              PERFORM WRITE-LOW-CASH-ALERT
+           END-IF.
+
+      *    Raised once per dispense that drops the drawer below the
+      *    threshold, rather than only the first time, so operations
+      *    sees how long a low drawer has been going unrefilled.
+       WRITE-LOW-CASH-ALERT.
+           DISPLAY "Avertissement : caisse du distributeur faible".
+           OPEN EXTEND LOW-CASH-ALERTS.
+           STRING "CAISSE FAIBLE terminal=" CD-TERMINAL-ID
+              " montant=" WS-CASH-ON-HAND
+              " le=" FUNCTION CURRENT-DATE(1:14)
+              DELIMITED BY SIZE INTO LOW-CASH-ALERT-LINE.
+           WRITE LOW-CASH-ALERT-LINE.
+           CLOSE LOW-CASH-ALERTS.
+
+       WRITE-TRANLOG-ENTRY.
+           OPEN EXTEND TRANLOG-RECORDS.
+           MOVE PIN TO TL-PIN.
+           MOVE ACCT-NO TO TL-ACCT-NO.
+           MOVE 'RETR' TO TL-TYPE.
+           MOVE AMMOUNT-TO-WITHDRAW TO TL-AMOUNT.
+           MOVE RCD-AMMOUNT TO TL-BALANCE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TL-DATETIME.
+           WRITE TRANLOG-RECORD.
+           CLOSE TRANLOG-RECORDS.
+
+       END PROGRAM WithdrawAccountFunction.
