@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EndOfDayReconciliation.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RCD-KEY
+              FILE STATUS IS BANK-RECORDS-FS.
+
+           SELECT TRANLOG-RECORDS ASSIGN TO '../../data/tranlog.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS TRANLOG-FS.
+
+           SELECT REPORT-RECORDS ASSIGN TO '../../data/eodreport.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+       FD TRANLOG-RECORDS.
+       COPY "TRANLOGREC.cpy".
+
+      *  One line per account, plus a grand-control-total line at
+      *  the end, for operations to balance the day against.
+       FD REPORT-RECORDS.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+       01 TRANLOG-FS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-TODAY PIC 9(8).
+
+      *    Today's movements per account, accumulated from TRANLOG
+      *    before the accounts themselves are walked.
+       01 WS-ACCT-TOTALS.
+           03 WS-ACCT-ENTRY OCCURS 500 TIMES INDEXED BY WS-ACCT-IDX.
+               05 WS-T-PIN PIC 9(4).
+               05 WS-T-ACCT-NO PIC 9(2).
+               05 WS-T-DEPOSITS PIC 9(7)V99 VALUE 0.
+               05 WS-T-WITHDRAWALS PIC 9(7)V99 VALUE 0.
+       01 WS-ACCT-COUNT PIC 9(4) VALUE 0.
+       01 WS-FOUND-IDX PIC 9(4) VALUE 0.
+
+       01 WS-OPENING PIC 9(7)V99.
+       01 WS-DEPOSITS PIC 9(7)V99.
+       01 WS-WITHDRAWALS PIC 9(7)V99.
+       01 WS-CLOSING PIC 9(7)V99.
+
+       01 WS-GRAND-OPENING PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-DEPOSITS PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-WITHDRAWALS PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-CLOSING PIC 9(9)V99 VALUE 0.
+
+       COPY "BALEDIT.cpy".
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           PERFORM BUILD-TODAYS-TOTALS.
+
+           OPEN I-O BANK-RECORDS.
+           IF BANK-RECORDS-FS = "35" THEN
+              DISPLAY "Aucun compte a traiter, fichier absent"
+              CLOSE BANK-RECORDS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-RECORDS.
+           STRING "RAPPORT DE FIN DE JOURNEE " WS-TODAY
+              DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ BANK-RECORDS NEXT RECORD
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    PERFORM REPORT-ONE-ACCOUNT
+              END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-GRAND-TOTAL-LINE.
+
+           CLOSE BANK-RECORDS.
+           CLOSE REPORT-RECORDS.
+
+           DISPLAY "Rapport de fin de journee genere".
+
+           STOP RUN.
+
+       BUILD-TODAYS-TOTALS.
+           OPEN INPUT TRANLOG-RECORDS.
+           IF TRANLOG-FS = "35" THEN
+              DISPLAY "Aucune transaction journalisee aujourd'hui"
+           ELSE
+              PERFORM UNTIL WS-EOF = 'Y'
+                 READ TRANLOG-RECORDS
+                    AT END
+                       MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       IF TL-DATETIME(1:8) = WS-TODAY THEN
+                          PERFORM ACCUMULATE-TRANLOG-ENTRY
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TRANLOG-RECORDS
+           END-IF.
+           MOVE 'N' TO WS-EOF.
+
+       ACCUMULATE-TRANLOG-ENTRY.
+           PERFORM FIND-OR-ADD-TOTALS-ENTRY.
+           IF WS-FOUND-IDX NOT = 0 THEN
+              EVALUATE TL-TYPE
+                 WHEN "DEPO"
+                 WHEN "XIN "
+                 WHEN "INTR"
+                    ADD TL-AMOUNT TO WS-T-DEPOSITS(WS-FOUND-IDX)
+                 WHEN "RETR"
+                 WHEN "XOUT"
+                    ADD TL-AMOUNT TO WS-T-WITHDRAWALS(WS-FOUND-IDX)
+              END-EVALUATE
+           END-IF.
+
+       FIND-OR-ADD-TOTALS-ENTRY.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                 UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+              IF WS-T-PIN(WS-ACCT-IDX) = TL-PIN
+                    AND WS-T-ACCT-NO(WS-ACCT-IDX) = TL-ACCT-NO
+                 MOVE WS-ACCT-IDX TO WS-FOUND-IDX
+              END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX = 0 THEN
+              IF WS-ACCT-COUNT >= 500 THEN
+                 DISPLAY "Table des comptes du jour pleine, "
+                    "transaction ignoree pour compte "
+                    TL-PIN "-" TL-ACCT-NO
+              ELSE
+                 ADD 1 TO WS-ACCT-COUNT
+                 MOVE WS-ACCT-COUNT TO WS-FOUND-IDX
+                 MOVE TL-PIN TO WS-T-PIN(WS-FOUND-IDX)
+                 MOVE TL-ACCT-NO TO WS-T-ACCT-NO(WS-FOUND-IDX)
+                 MOVE 0 TO WS-T-DEPOSITS(WS-FOUND-IDX)
+                 MOVE 0 TO WS-T-WITHDRAWALS(WS-FOUND-IDX)
+              END-IF
+           END-IF.
+
+       REPORT-ONE-ACCOUNT.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                 UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+              IF WS-T-PIN(WS-ACCT-IDX) = RCD-PIN
+                    AND WS-T-ACCT-NO(WS-ACCT-IDX) = RCD-ACCT-NO
+                 MOVE WS-ACCT-IDX TO WS-FOUND-IDX
+              END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX = 0 THEN
+              MOVE 0 TO WS-DEPOSITS
+              MOVE 0 TO WS-WITHDRAWALS
+           ELSE
+              MOVE WS-T-DEPOSITS(WS-FOUND-IDX) TO WS-DEPOSITS
+              MOVE WS-T-WITHDRAWALS(WS-FOUND-IDX) TO WS-WITHDRAWALS
+           END-IF.
+
+           MOVE RCD-AMMOUNT TO WS-CLOSING.
+           COMPUTE WS-OPENING = WS-CLOSING - WS-DEPOSITS
+              + WS-WITHDRAWALS.
+
+           ADD WS-OPENING TO WS-GRAND-OPENING.
+           ADD WS-DEPOSITS TO WS-GRAND-DEPOSITS.
+           ADD WS-WITHDRAWALS TO WS-GRAND-WITHDRAWALS.
+           ADD WS-CLOSING TO WS-GRAND-CLOSING.
+
+           MOVE RCD-AMMOUNT TO RCD-AMMOUNT-ZONED.
+
+           STRING "COMPTE " RCD-PIN "-" RCD-ACCT-NO
+              " OUVERTURE=" WS-OPENING
+              " DEPOTS=" WS-DEPOSITS
+              " RETRAITS=" WS-WITHDRAWALS
+              " CLOTURE=" RCD-AMMOUNT-EDIT
+              DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       WRITE-GRAND-TOTAL-LINE.
+           STRING "TOTAL CONTROLE"
+              " OUVERTURE=" WS-GRAND-OPENING
+              " DEPOTS=" WS-GRAND-DEPOSITS
+              " RETRAITS=" WS-GRAND-WITHDRAWALS
+              " CLOTURE=" WS-GRAND-CLOSING
+              DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM EndOfDayReconciliation.
