@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TransferAccountFunction.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RCD-KEY
+              FILE STATUS IS BANK-RECORDS-FS.
+
+           SELECT TRANLOG-RECORDS ASSIGN TO '../../data/tranlog.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+       FD TRANLOG-RECORDS.
+       COPY "TRANLOGREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+       01 DEST-PIN PIC 9(4).
+       01 DEST-ACCT-NO PIC 9(2).
+       01 AMMOUNT-TO-TRANSFER PIC 9(5)V99 VALUE 0.
+       01 WS-DEST-OK PIC X VALUE 'Y'.
+       01 WS-LEG-PIN PIC 9(4).
+       01 WS-LEG-ACCT-NO PIC 9(2).
+       01 WS-LEG-TYPE PIC X(4).
+       01 WS-LEG-AMOUNT PIC 9(5)V99.
+
+      *  Lets the source and destination accounts hold different
+      *  currencies, the same conversion Deposit.cbl already applies
+      *  between the amount entered and the account's own RCD-CURRENCY.
+       01 WS-SOURCE-CURRENCY PIC X(3).
+       01 WS-DEST-CURRENCY PIC X(3).
+       01 WS-EUR-TO-USD-RATE PIC 9V9999 VALUE 1,0800.
+       01 WS-CREDIT-AMMOUNT PIC 9(5)V99.
+
+      *  Captured from the destination record at the precondition read,
+      *  before the source is touched, so the credit leg can be sized
+      *  and checked for overflow before anything is debited.
+       01 WS-DEST-BALANCE PIC 9(4)V99.
+       01 NEW-DEST-AMMOUNT PIC 9(6)V99.
+       01 MAX-BALANCE PIC 9(4)V99 VALUE 9999,99.
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       LINKAGE SECTION.
+
+       01 PIN PIC 9(4).
+       01 ACCT-NO PIC 9(2).
+       01 STATUS-CODE PIC 9(4).
+
+       PROCEDURE DIVISION
+       USING BY REFERENCE PIN ACCT-NO STATUS-CODE .
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           MOVE 1 TO STATUS-CODE.
+
+           DISPLAY "PIN du compte destinataire ?".
+           ACCEPT DEST-PIN.
+           DISPLAY "Numero de compte destinataire ?".
+           ACCEPT DEST-ACCT-NO.
+
+           PERFORM WITH TEST AFTER
+              UNTIL AMMOUNT-TO-TRANSFER > 0
+              DISPLAY "Montant a transferer ?"
+              ACCEPT AMMOUNT-TO-TRANSFER
+              IF AMMOUNT-TO-TRANSFER = 0 THEN
+                 DISPLAY "Le montant doit être supérieur à zéro"
+              END-IF
+           END-PERFORM.
+
+           OPEN I-O BANK-RECORDS.
+
+      *    La destination doit exister et être active avant de
+      *    toucher au compte source, pour ne jamais débiter sans
+      *    pouvoir créditer.
+           MOVE 'Y' TO WS-DEST-OK.
+           MOVE DEST-PIN TO RCD-PIN.
+           MOVE DEST-ACCT-NO TO RCD-ACCT-NO.
+           READ BANK-RECORDS
+              INVALID KEY
+                 MOVE 'N' TO WS-DEST-OK
+                 DISPLAY "Compte destinataire introuvable"
+              NOT INVALID KEY
+                 IF NOT RCD-ACTIVE THEN
+                    MOVE 'N' TO WS-DEST-OK
+                    MOVE 3 TO STATUS-CODE
+                    DISPLAY "Compte destinataire non actif"
+                 ELSE
+                    MOVE RCD-CURRENCY TO WS-DEST-CURRENCY
+                    MOVE RCD-AMMOUNT TO WS-DEST-BALANCE
+                 END-IF
+           END-READ.
+
+           IF WS-DEST-OK = 'Y' THEN
+              PERFORM DEBIT-SOURCE-ACCOUNT
+           END-IF.
+
+           CLOSE BANK-RECORDS.
+
+       DEBIT-SOURCE-ACCOUNT.
+           MOVE PIN TO RCD-PIN.
+           MOVE ACCT-NO TO RCD-ACCT-NO.
+           READ BANK-RECORDS
+              INVALID KEY
+                 DISPLAY "Compte source introuvable"
+              NOT INVALID KEY
+                 IF NOT RCD-ACTIVE THEN
+                    MOVE 3 TO STATUS-CODE
+                    DISPLAY "Compte source non actif"
+                 ELSE
+                    IF RCD-AMMOUNT >= AMMOUNT-TO-TRANSFER
+                       MOVE RCD-CURRENCY TO WS-SOURCE-CURRENCY
+                       PERFORM CONVERT-TRANSFER-TO-DEST-CURRENCY
+                       ADD WS-DEST-BALANCE TO WS-CREDIT-AMMOUNT
+                          GIVING NEW-DEST-AMMOUNT
+                       IF NEW-DEST-AMMOUNT > MAX-BALANCE THEN
+                          MOVE 3 TO STATUS-CODE
+                          DISPLAY "Transfert refuse : le solde du "
+                             "compte destinataire depasserait le "
+                             "plafond autorise (" MAX-BALANCE ")"
+                       ELSE
+                          SUBTRACT AMMOUNT-TO-TRANSFER FROM RCD-AMMOUNT
+                          REWRITE BANK-RECORD
+                          MOVE PIN TO WS-LEG-PIN
+                          MOVE ACCT-NO TO WS-LEG-ACCT-NO
+                          MOVE 'XOUT' TO WS-LEG-TYPE
+                          MOVE AMMOUNT-TO-TRANSFER TO WS-LEG-AMOUNT
+                          PERFORM WRITE-TRANLOG-LEG
+                          PERFORM CREDIT-DEST-ACCOUNT
+                          MOVE 0 TO STATUS-CODE
+                       END-IF
+                    ELSE
+                       MOVE 2 TO STATUS-CODE
+                       DISPLAY "Solde insuffisant pour ce transfert"
+                    END-IF
+                 END-IF
+           END-READ.
+
+       CREDIT-DEST-ACCOUNT.
+           MOVE DEST-PIN TO RCD-PIN.
+           MOVE DEST-ACCT-NO TO RCD-ACCT-NO.
+           READ BANK-RECORDS
+              NOT INVALID KEY
+                 ADD WS-CREDIT-AMMOUNT TO RCD-AMMOUNT
+                 REWRITE BANK-RECORD
+                 MOVE DEST-PIN TO WS-LEG-PIN
+                 MOVE DEST-ACCT-NO TO WS-LEG-ACCT-NO
+                 MOVE 'XIN ' TO WS-LEG-TYPE
+                 MOVE WS-CREDIT-AMMOUNT TO WS-LEG-AMOUNT
+                 PERFORM WRITE-TRANLOG-LEG
+           END-READ.
+
+           DISPLAY "Transfert effectue : " AMMOUNT-TO-TRANSFER.
+
+      *    Converts the amount being debited from the source account
+      *    (in its own RCD-CURRENCY, captured as WS-SOURCE-CURRENCY
+      *    just before this paragraph runs) into the destination
+      *    account's currency (captured as WS-DEST-CURRENCY back when
+      *    the destination was first read, before the source record
+      *    overwrote the current record area). Run before the source
+      *    is ever debited, so the destination's overflow ceiling can
+      *    be checked first.
+       CONVERT-TRANSFER-TO-DEST-CURRENCY.
+           IF WS-SOURCE-CURRENCY = WS-DEST-CURRENCY THEN
+              MOVE AMMOUNT-TO-TRANSFER TO WS-CREDIT-AMMOUNT
+           ELSE
+              IF WS-DEST-CURRENCY = "USD" THEN
+                 COMPUTE WS-CREDIT-AMMOUNT ROUNDED =
+                    AMMOUNT-TO-TRANSFER * WS-EUR-TO-USD-RATE
+              ELSE
+                 COMPUTE WS-CREDIT-AMMOUNT ROUNDED =
+                    AMMOUNT-TO-TRANSFER / WS-EUR-TO-USD-RATE
+              END-IF
+           END-IF.
+
+       WRITE-TRANLOG-LEG.
+           OPEN EXTEND TRANLOG-RECORDS.
+           MOVE WS-LEG-PIN TO TL-PIN.
+           MOVE WS-LEG-ACCT-NO TO TL-ACCT-NO.
+           MOVE WS-LEG-TYPE TO TL-TYPE.
+           MOVE WS-LEG-AMOUNT TO TL-AMOUNT.
+           MOVE RCD-AMMOUNT TO TL-BALANCE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TL-DATETIME.
+           WRITE TRANLOG-RECORD.
+           CLOSE TRANLOG-RECORDS.
+
+       END PROGRAM TransferAccountFunction.
