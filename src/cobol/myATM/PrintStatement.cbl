@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PrintStatementFunction.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RCD-KEY
+              FILE STATUS IS BANK-RECORDS-FS.
+
+      *  One row per statement requested, for the back-office
+      *  print/mail run to pick up and send to the customer.
+           SELECT STATEMENT-RECORDS ASSIGN TO
+                 '../../data/statements.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+       FD STATEMENT-RECORDS.
+       01 STATEMENT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+
+       COPY "BALEDIT.cpy".
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       LINKAGE SECTION.
+
+       01 PIN PIC 9(4).
+       01 ACCT-NO PIC 9(2).
+       01 STATUS-CODE PIC 9(4).
+       01 WS-LANGUAGE PIC X(2).
+           88 WS-LANG-IS-EN VALUE "EN".
+
+       PROCEDURE DIVISION
+       USING BY REFERENCE PIN ACCT-NO STATUS-CODE WS-LANGUAGE .
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           MOVE 1 TO STATUS-CODE.
+           OPEN INPUT BANK-RECORDS .
+
+           MOVE PIN TO RCD-PIN.
+           MOVE ACCT-NO TO RCD-ACCT-NO.
+           READ BANK-RECORDS
+              INVALID KEY
+                 IF WS-LANG-IS-EN THEN
+                    DISPLAY "Account not found"
+                 ELSE
+                    DISPLAY "Compte introuvable"
+                 END-IF
+              NOT INVALID KEY
+                 PERFORM WRITE-STATEMENT
+                 MOVE 0 TO STATUS-CODE
+                 IF WS-LANG-IS-EN THEN
+                    DISPLAY "Statement queued for printing/mailing"
+                 ELSE
+                    DISPLAY "Releve mis en file d'impression/envoi"
+                 END-IF
+           END-READ.
+
+           CLOSE BANK-RECORDS.
+
+      *    Plain fixed-width lines a back-office print/mail job can
+      *    read, the same flat-file hand-off style the batch loader,
+      *    NewAccountLoader.cbl, and the reconciliation report,
+      *    EndOfDayReport.cbl, already use.
+       WRITE-STATEMENT.
+           OPEN EXTEND STATEMENT-RECORDS.
+
+           STRING "RELEVE DE COMPTE " PIN "-" ACCT-NO
+              " le " FUNCTION CURRENT-DATE(1:8)
+              DELIMITED BY SIZE INTO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           STRING "Titulaire : " RCD-NAME " " RCD-LAST-NAME
+              DELIMITED BY SIZE INTO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           MOVE RCD-AMMOUNT TO RCD-AMMOUNT-ZONED.
+           STRING "Solde     : " RCD-AMMOUNT-EDIT " " RCD-CURRENCY
+              DELIMITED BY SIZE INTO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           MOVE SPACES TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           CLOSE STATEMENT-RECORDS.
+
+       END PROGRAM PrintStatementFunction.
