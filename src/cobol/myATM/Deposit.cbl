@@ -1,79 +1,209 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. DepositAccountFunction.
-       
-       ENVIRONMENT DIVISION.
-       
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANK-RECORDS  ASSIGN TO '../../data/demo.dat'
-           ORGANIZATION IS SEQUENTIAL.
-
-       
-
-       DATA DIVISION. 
-       
-       
-       FILE SECTION. 
-       FD BANK-RECORDS
-           RECORD CONTAINS 29 CHARACTERS
-           DATA RECORD IS BANK-RECORD. 
-
-       01 BANK-RECORD.
-           03 RCD-PIN PIC 9(4).
-           03 FILLER PIC X.
-           03 RCD-NAME PIC X(7).
-           03 FILLER PIC X.
-           03 RCD-LAST-NAME PIC X(8).
-           03 FILLER PIC X.
-           03 RCD-AMMOUNT PIC 9(4)V99 .
- 
-       WORKING-STORAGE SECTION. 
-
-       01 RCD-EOF PIC X VALUE SPACE.
-       01 AMMOUNT-TO-DEPOSIT PIC 9(4) VALUE 0.
-       01 NEW-AMMOUNT PIC 9(4)V99.
-       
-       LINKAGE SECTION. 
-       
-       01 PIN PIC 9(4).
-       01 STATUS-CODE PIC 9(4).
-
-       PROCEDURE DIVISION 
-       USING BY REFERENCE PIN STATUS-CODE . 
-           
-           INITIALIZE RCD-EOF.
-           DISPLAY "Combien souhaitez vous d√©poser ?".
-           ACCEPT AMMOUNT-TO-DEPOSIT.
-
-           OPEN I-O BANK-RECORDS .
-           DISPLAY "TRY"
-           READ BANK-RECORDS INTO BANK-RECORD 
-                 AT END 
-                    MOVE 'E' TO RCD-EOF
-           DISPLAY "TRY 2"
-
-           PERFORM UNTIL RCD-EOF ='Y' OR 'E'
-              READ BANK-RECORDS INTO BANK-RECORD 
-                 AT END 
-                    MOVE 'E' TO RCD-EOF
-                 NOT AT END
-                    DISPLAY BANK-RECORD                     
-                    IF RCD-PIN = PIN THEN
-                       DISPLAY "FOUND"
-                      ADD AMMOUNT-TO-DEPOSIT TO 
-                          FUNCTION NUMVAL(RCD-AMMOUNT) 
-                          GIVING RCD-AMMOUNT 
-                       REWRITE BANK-RECORD
-                       DISPLAY "|" BANK-RECORD "|"  
-                       MOVE 'Y' TO RCD-EOF 
-              END-READ             
-           END-PERFORM. 
-
-           CLOSE BANK-RECORDS.
-
-       END PROGRAM DepositAccountFunction.
-                    
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DepositAccountFunction.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RCD-KEY
+              LOCK MODE IS MANUAL
+              FILE STATUS IS BANK-RECORDS-FS.
+
+           SELECT TRANLOG-RECORDS ASSIGN TO '../../data/tranlog.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECEIPT-RECORDS ASSIGN TO '../../data/receipts.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+
+
+       DATA DIVISION.
+
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+       FD TRANLOG-RECORDS.
+       COPY "TRANLOGREC.cpy".
+
+      *  Printable confirmation handed to the customer for each
+      *  successful deposit.
+       FD RECEIPT-RECORDS.
+       01 RECEIPT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+       01 AMMOUNT-TO-DEPOSIT PIC 9(4)V99 VALUE 0.
+      *    Wide enough to hold the sum before it is checked against
+      *    MAX-BALANCE, so a would-be overflow is caught instead of
+      *    silently truncating into RCD-AMMOUNT's own narrower PICTURE.
+       01 NEW-AMMOUNT PIC 9(6)V99.
+       01 WS-RECEIPT-DATE PIC 9(8).
+       01 MAX-DEPOSIT PIC 9(4)V99 VALUE 5000,00.
+       01 MAX-BALANCE PIC 9(4)V99 VALUE 9999,99.
+
+      *  Another terminal may already hold this same account record
+      *  (a deposit, a withdrawal, a transfer leg) when this one tries
+      *  to read it; rather than let the two clobber each other's
+      *  update, this one waits its turn.
+       01 WS-LOCK-RETRY-COUNT PIC 9(2) VALUE 0.
+       01 WS-MAX-LOCK-RETRIES PIC 9(2) VALUE 10.
+
+      *  Lets a deposit be entered in either currency this branch
+      *  supports; converted to the account's own currency before
+      *  it is credited.
+       01 WS-DEPOSIT-CURRENCY PIC X(3) VALUE "EUR".
+       01 WS-EUR-TO-USD-RATE PIC 9V9999 VALUE 1,0800.
+       01 WS-CREDIT-AMMOUNT PIC 9(4)V99.
+
+       COPY "BALEDIT.cpy".
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       LINKAGE SECTION.
+
+       01 PIN PIC 9(4).
+       01 ACCT-NO PIC 9(2).
+       01 STATUS-CODE PIC 9(4).
+
+       PROCEDURE DIVISION
+       USING BY REFERENCE PIN ACCT-NO STATUS-CODE .
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           PERFORM WITH TEST AFTER
+              UNTIL AMMOUNT-TO-DEPOSIT > 0
+                AND AMMOUNT-TO-DEPOSIT <= MAX-DEPOSIT
+              DISPLAY "Combien souhaitez vous déposer ?"
+              ACCEPT AMMOUNT-TO-DEPOSIT
+              IF AMMOUNT-TO-DEPOSIT = 0 THEN
+                 DISPLAY "Le montant doit être supérieur à zéro"
+              END-IF
+              IF AMMOUNT-TO-DEPOSIT > MAX-DEPOSIT THEN
+                 DISPLAY "Montant trop élevé pour un seul dépôt "
+                    "(maximum " MAX-DEPOSIT ")"
+              END-IF
+           END-PERFORM.
+
+           DISPLAY "Devise du dépôt (EUR/USD) ?".
+           ACCEPT WS-DEPOSIT-CURRENCY.
+           IF WS-DEPOSIT-CURRENCY NOT = "EUR"
+                 AND WS-DEPOSIT-CURRENCY NOT = "USD" THEN
+              MOVE "EUR" TO WS-DEPOSIT-CURRENCY
+           END-IF.
+
+           MOVE 1 TO STATUS-CODE.
+           OPEN I-O BANK-RECORDS .
+
+           PERFORM READ-ACCOUNT-WITH-RETRY.
+
+           EVALUATE BANK-RECORDS-FS
+              WHEN "00"
+                 PERFORM CONVERT-DEPOSIT-TO-ACCOUNT-CURRENCY
+                 ADD WS-CREDIT-AMMOUNT TO RCD-AMMOUNT
+                    GIVING NEW-AMMOUNT
+                 IF NEW-AMMOUNT > MAX-BALANCE THEN
+                    MOVE 3 TO STATUS-CODE
+                    DISPLAY "Dépôt refusé : solde dépasserait le "
+                       "plafond autorisé (" MAX-BALANCE ")"
+                    UNLOCK BANK-RECORDS
+                 ELSE
+                    MOVE NEW-AMMOUNT TO RCD-AMMOUNT
+                    REWRITE BANK-RECORD
+                    UNLOCK BANK-RECORDS
+                    MOVE 0 TO STATUS-CODE
+                    PERFORM WRITE-TRANLOG-ENTRY
+                    PERFORM PRINT-DEPOSIT-RECEIPT
+                 END-IF
+              WHEN "51"
+                 MOVE 4 TO STATUS-CODE
+                 DISPLAY "Compte occupé par une autre opération, "
+                    "veuillez réessayer"
+              WHEN OTHER
+                 DISPLAY "Compte introuvable"
+           END-EVALUATE.
+
+           CLOSE BANK-RECORDS.
+
+      *    Retries a locked read a handful of times rather than
+      *    failing the deposit the instant another terminal happens
+      *    to be mid-update on the same account.
+       READ-ACCOUNT-WITH-RETRY.
+           MOVE 0 TO WS-LOCK-RETRY-COUNT.
+           MOVE PIN TO RCD-PIN.
+           MOVE ACCT-NO TO RCD-ACCT-NO.
+           PERFORM WITH TEST AFTER
+              UNTIL BANK-RECORDS-FS NOT = "51"
+                 OR WS-LOCK-RETRY-COUNT >= WS-MAX-LOCK-RETRIES
+              READ BANK-RECORDS WITH LOCK
+              IF BANK-RECORDS-FS = "51" THEN
+                 ADD 1 TO WS-LOCK-RETRY-COUNT
+                 DISPLAY "Compte verrouillé, nouvelle tentative..."
+              END-IF
+           END-PERFORM.
+
+      *    Converts an amount entered in WS-DEPOSIT-CURRENCY into the
+      *    account's own RCD-CURRENCY, so the deposit always credits
+      *    RCD-AMMOUNT in its native currency.
+       CONVERT-DEPOSIT-TO-ACCOUNT-CURRENCY.
+           IF WS-DEPOSIT-CURRENCY = RCD-CURRENCY THEN
+              MOVE AMMOUNT-TO-DEPOSIT TO WS-CREDIT-AMMOUNT
+           ELSE
+              IF RCD-CURRENCY-USD THEN
+                 COMPUTE WS-CREDIT-AMMOUNT ROUNDED =
+                    AMMOUNT-TO-DEPOSIT * WS-EUR-TO-USD-RATE
+              ELSE
+                 COMPUTE WS-CREDIT-AMMOUNT ROUNDED =
+                    AMMOUNT-TO-DEPOSIT / WS-EUR-TO-USD-RATE
+              END-IF
+           END-IF.
+
+       WRITE-TRANLOG-ENTRY.
+           OPEN EXTEND TRANLOG-RECORDS.
+           MOVE PIN TO TL-PIN.
+           MOVE ACCT-NO TO TL-ACCT-NO.
+           MOVE 'DEPO' TO TL-TYPE.
+           MOVE WS-CREDIT-AMMOUNT TO TL-AMOUNT.
+           MOVE RCD-AMMOUNT TO TL-BALANCE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TL-DATETIME.
+           WRITE TRANLOG-RECORD.
+           CLOSE TRANLOG-RECORDS.
+
+       PRINT-DEPOSIT-RECEIPT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RECEIPT-DATE.
+           MOVE RCD-AMMOUNT TO RCD-AMMOUNT-ZONED.
+
+           DISPLAY "======== Reçu de dépôt ========".
+           DISPLAY "Date        : " WS-RECEIPT-DATE.
+           DISPLAY "Compte n°   : " PIN "-" ACCT-NO.
+           DISPLAY "Montant     : " AMMOUNT-TO-DEPOSIT " "
+              WS-DEPOSIT-CURRENCY
+              " (" WS-CREDIT-AMMOUNT " " RCD-CURRENCY ")".
+           DISPLAY "Nouveau solde : " RCD-AMMOUNT-EDIT " " RCD-CURRENCY.
+           DISPLAY "================================".
+
+           OPEN EXTEND RECEIPT-RECORDS.
+           STRING "DEPOT " WS-RECEIPT-DATE " compte " PIN
+              " montant " AMMOUNT-TO-DEPOSIT " " WS-DEPOSIT-CURRENCY
+              " credite " WS-CREDIT-AMMOUNT " " RCD-CURRENCY
+              " solde " RCD-AMMOUNT-ZONED
+              DELIMITED BY SIZE INTO RECEIPT-LINE.
+           WRITE RECEIPT-LINE.
+           CLOSE RECEIPT-RECORDS.
+
+       END PROGRAM DepositAccountFunction.
