@@ -1,83 +1,341 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *  Site-specific overrides (data paths, currency, etc.), the
+      *  same deploy.cfg Get-Directory already knows how to find;
+      *  read here too so the values it holds actually reach the
+      *  programs this terminal runs.
+           SELECT DEPLOY-CONFIG ASSIGN TO 'deploy.cfg'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CONFIG-FS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD DEPLOY-CONFIG.
+       01 DEPLOY-CONFIG-LINE PIC X(100).
+
        WORKING-STORAGE SECTION.
 
+       01 WS-CONFIG-FS PIC XX.
+       01 WS-CONFIG-EOF PIC X VALUE 'N'.
+       01 WS-CONFIG-KEY PIC X(40).
+       01 WS-CONFIG-VALUE PIC X(100).
+
+       01 CARD-NUMBER PIC 9(4).
        01 PIN PIC 9(4).
-       
+       01 WS-PIN-RAW PIC X(4).
+       01 CUSTOMER-ID PIC 9(4).
+       01 ACCT-NO PIC 9(2).
+       01 WS-LANGUAGE PIC X(2) VALUE "FR".
+           88 WS-LANG-IS-EN VALUE "EN".
+
        01 MENU-CHOICE PIC 9 VALUE 0.
            88 MENU-CONSULT VALUE 1.
            88 MENU-DEPOSIT VALUE 2.
            88 MENU-WITHDRAW VALUE 3.
-           88 MENU-LEAVE  VALUE 4.
+           88 MENU-TRANSFER VALUE 4.
+           88 MENU-CHANGE-PIN VALUE 5.
+           88 MENU-STATEMENT VALUE 6.
+           88 MENU-LEAVE  VALUE 7.
 
        01 PROGRAM-STATUS-CODE PIC 9(4) VALUE 1.
        01 TRIES PIC 9 VALUE 3.
-      
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+      *  Pre-flight check that demo.dat is actually there before the
+      *  card-entry screens start, the same CBL_CHECK_FILE_EXIST call
+      *  open.cbl already demonstrates.
+       01 WS-FILE-DETAILS.
+           05 WS-FILE-SIZE PIC X(8) COMP-X.
+           05 WS-FILE-DATE.
+               10 WS-FILE-DAY   PIC X COMP-X.
+               10 WS-FILE-MONTH PIC X COMP-X.
+               10 WS-FILE-YEAR  PIC X(2) COMP-X.
+           05 WS-FILE-TIME.
+               10 WS-FILE-HOURS PIC X COMP-X.
+               10 WS-FILE-MINS  PIC X COMP-X.
+               10 WS-FILE-SECS  PIC X COMP-X.
+               10 WS-FILE-HSECS PIC X COMP-X.
+       01 WS-FILE-STATUS-CODE PIC 9.
+
+      *  Card number padded out to a simulated 16-digit PAN so the
+      *  same Luhn routine a real card network would run can be
+      *  exercised here too.
+       01 WS-CARD-LUHN-INPUT PIC 9(16).
+       01 WS-LUHN-STATUS-CODE PIC 9.
+
+      *  Checked right after the card is inserted, before the PIN is
+      *  even asked for, the same way a real network's hotlist is
+      *  consulted before a terminal starts a transaction.
+       01 WS-HOTLIST-STATUS-CODE PIC 9.
+
+      *  Measures how long the cardholder took to answer the menu
+      *  prompt; too long and the card is ejected the same way
+      *  choosing "Quitter" would end the session.
+       01 WS-TIME-BEFORE PIC 9(6) VALUE 0.
+       01 WS-TIME-AFTER PIC 9(6) VALUE 0.
+       01 WS-SECS-BEFORE PIC 9(5) VALUE 0.
+       01 WS-SECS-AFTER PIC 9(5) VALUE 0.
+       01 WS-IDLE-SECONDS PIC S9(5) VALUE 0.
+       01 WS-IDLE-LIMIT-SECONDS PIC 9(3) VALUE 30.
+
+      *  Full-screen forms for card insertion/PIN entry and for the
+      *  menu choice, replacing the old scrolling DISPLAY/ACCEPT
+      *  lines with something closer to a real ATM terminal, the
+      *  same BLANK SCREEN style LearnScreens.cbl already uses.
+       SCREEN SECTION.
+
+       01 ECRAN-ACCUEIL.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 10 VALUE "Bienvenue chez MyATM Company!".
+           05 LINE 3 COLUMN 10 VALUE "Carte Inseree".
+           05 LINE 5 COLUMN 10 VALUE "Numero de carte : ".
+           05 LINE 5 COLUMN 30 PIC 9(4) TO CARD-NUMBER.
+
+       01 ECRAN-CODE-PIN.
+           05 LINE 7 COLUMN 10 VALUE "Code PIN (4 chiffres) : ".
+           05 LINE 7 COLUMN 35 PIC X(4) TO WS-PIN-RAW.
+
+       01 ECRAN-MENU-CHOIX.
+           05 LINE 10 COLUMN 10 VALUE "Votre choix : ".
+           05 LINE 10 COLUMN 25 PIC 9 TO MENU-CHOICE.
+
        PROCEDURE DIVISION.
 
            DISPLAY "Bienvenue chez MyATM Company!".
+           PERFORM LOAD-DEPLOYMENT-CONFIG.
+           PERFORM CHECK-DATA-FILE-EXISTS.
            PERFORM MENU1.
+           PERFORM SELECT-ACCOUNT-STEP.
+           PERFORM MAIN-LOOP-ONCE-CONNECTED.
+           GOBACK.
+
+      *    Reads KEY=VALUE lines out of deploy.cfg, if one is sat next
+      *    to this terminal, and sets each as an environment variable
+      *    for the rest of this run, so WS-DEMO-DAT-PATH-style
+      *    ACCEPT ... FROM ENVIRONMENT overrides already used by every
+      *    myATM subprogram pick up the deployment's own settings
+      *    without each one having to open deploy.cfg itself.
+       LOAD-DEPLOYMENT-CONFIG.
+           OPEN INPUT DEPLOY-CONFIG.
+           IF WS-CONFIG-FS NOT = "00" THEN
+              CONTINUE
+           ELSE
+              PERFORM UNTIL WS-CONFIG-EOF = 'Y'
+                 READ DEPLOY-CONFIG
+                    AT END
+                       MOVE 'Y' TO WS-CONFIG-EOF
+                    NOT AT END
+                       PERFORM APPLY-DEPLOYMENT-CONFIG-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE DEPLOY-CONFIG
+           END-IF.
+
+       APPLY-DEPLOYMENT-CONFIG-LINE.
+           IF DEPLOY-CONFIG-LINE NOT = SPACES THEN
+              UNSTRING DEPLOY-CONFIG-LINE DELIMITED BY "="
+                 INTO WS-CONFIG-KEY WS-CONFIG-VALUE
+              END-UNSTRING
+              MOVE FUNCTION TRIM(WS-CONFIG-KEY) TO WS-CONFIG-KEY
+              MOVE FUNCTION TRIM(WS-CONFIG-VALUE) TO WS-CONFIG-VALUE
+              DISPLAY WS-CONFIG-KEY UPON ENVIRONMENT-NAME
+              DISPLAY WS-CONFIG-VALUE UPON ENVIRONMENT-VALUE
+           END-IF.
+
+      *    Refuse to start the card/PIN screens at all if demo.dat is
+      *    missing, rather than letting every subsequent CALL fail
+      *    one by one with its own FILE STATUS "35".
+       CHECK-DATA-FILE-EXISTS.
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-DEMO-DAT-PATH
+                 WS-FILE-DETAILS
+              RETURNING WS-FILE-STATUS-CODE.
+
+           IF WS-FILE-STATUS-CODE NOT = 0 THEN
+              DISPLAY "Fichier de comptes indisponible"
+              STOP RUN
+           END-IF.
 
        MAIN-LOOP-ONCE-CONNECTED.
-           PERFORM DISPLAY-OPTIONS THROUGH COMPUTE-USER-CHOICE UNTIL 
-           MENU-LEAVE.           
+           PERFORM DISPLAY-OPTIONS THROUGH COMPUTE-USER-CHOICE UNTIL
+           MENU-LEAVE.
            STOP RUN.
-           
+
 
        MENU1.
-           DISPLAY "Carte Insérée"
-           PERFORM WITH TEST AFTER UNTIL PROGRAM-STATUS-CODE = 0 
-                                   OR TRIES = 0
-              DISPLAY "Tapez votre code PIN"
-              ACCEPT PIN
-
-              CALL "IsUserValid" USING BY REFERENCE PIN 
-                 PROGRAM-STATUS-CODE
-              IF PROGRAM-STATUS-CODE = 1 THEN *> Retour d'erreur
-                 DISPLAY "Code Pin erroné"
-                 SUBTRACT 1 FROM TRIES
-                 DISPLAY TRIES " Essais restants"
-      
+           DISPLAY ECRAN-ACCUEIL.
+           ACCEPT ECRAN-ACCUEIL.
+           PERFORM CHECK-CARD-LUHN.
+           PERFORM CHECK-CARD-HOTLIST.
+           PERFORM WITH TEST AFTER UNTIL PROGRAM-STATUS-CODE = 0
+                                   OR PROGRAM-STATUS-CODE = 9
+              PERFORM WITH TEST AFTER UNTIL WS-PIN-RAW IS NUMERIC
+                 DISPLAY ECRAN-CODE-PIN
+                 ACCEPT ECRAN-CODE-PIN
+                 IF WS-PIN-RAW IS NOT NUMERIC THEN
+                    DISPLAY "Code PIN invalide, 4 chiffres attendus"
+                 END-IF
+              END-PERFORM
+              MOVE WS-PIN-RAW TO PIN
+
+              CALL "IsUserValid" USING BY REFERENCE CARD-NUMBER PIN
+                 CUSTOMER-ID PROGRAM-STATUS-CODE TRIES
+              EVALUATE PROGRAM-STATUS-CODE
+                 WHEN 1 *> Retour d'erreur
+                    DISPLAY "Code Pin erroné"
+                    DISPLAY TRIES " Essais restants"
+                 WHEN 9 *> Carte verrouillée, tries epuisés
+                    DISPLAY "Carte Avalée"
+              END-EVALUATE
            END-PERFORM.
 
-           IF TRIES = 0 THEN
-              DISPLAY "Carte Avalée"
+           IF PROGRAM-STATUS-CODE = 9 THEN
+              STOP RUN
+           END-IF.
+
+      *    Runs the same check-digit test a real card network would
+      *    run, before the PIN is even asked for. The demo cards are
+      *    plain sequential numbers and won't themselves satisfy a
+      *    real Luhn check, so a failure here is only a warning and
+      *    does not by itself refuse the card.
+       CHECK-CARD-LUHN.
+           MOVE CARD-NUMBER TO WS-CARD-LUHN-INPUT.
+           CALL "LuhnCheckDigit" USING BY REFERENCE WS-CARD-LUHN-INPUT
+              WS-LUHN-STATUS-CODE.
+           IF WS-LUHN-STATUS-CODE NOT = 0 THEN
+              DISPLAY "Avertissement : cle de controle carte invalide"
+           END-IF.
+
+      *    Cards reported lost or stolen are swallowed on the spot,
+      *    before the cardholder is even asked for a PIN.
+       CHECK-CARD-HOTLIST.
+           CALL "CheckCardHotlist" USING BY REFERENCE CARD-NUMBER
+              WS-HOTLIST-STATUS-CODE.
+           IF WS-HOTLIST-STATUS-CODE NOT = 0 THEN
+              DISPLAY "Carte signalee perdue ou volee"
+              DISPLAY "Carte Avalee"
+              STOP RUN
+           END-IF.
+
+
+       SELECT-ACCOUNT-STEP.
+           PERFORM WITH TEST AFTER UNTIL PROGRAM-STATUS-CODE = 0
+                                   OR PROGRAM-STATUS-CODE = 3
+              CALL "SelectAccountFunction" USING BY REFERENCE
+                 CUSTOMER-ID ACCT-NO PROGRAM-STATUS-CODE WS-LANGUAGE
+              EVALUATE PROGRAM-STATUS-CODE
+                 WHEN 1 *> Numero de compte inconnu pour ce PIN
+                    DISPLAY "Numero de compte invalide"
+                 WHEN 3 *> Compte cloture ou gele
+                    DISPLAY "Compte indisponible, contactez agence"
+              END-EVALUATE
+           END-PERFORM.
+
+           IF PROGRAM-STATUS-CODE = 3 THEN
               STOP RUN
            END-IF.
 
-           
        DISPLAY-OPTIONS.
-           DISPLAY "1. Consulter votre solde.".
-           DISPLAY "2. Effectuer un dépot.".
-           DISPLAY "3. Effectuer un retrait.".
-           DISPLAY "4. Quitter".
+           IF WS-LANG-IS-EN THEN
+              DISPLAY "1. Check your balance."
+              DISPLAY "2. Make a deposit."
+              DISPLAY "3. Make a withdrawal."
+              DISPLAY "4. Make a transfer."
+              DISPLAY "5. Change your PIN."
+              DISPLAY "6. Print/mail a statement."
+              DISPLAY "7. Exit"
+           ELSE
+              DISPLAY "1. Consulter votre solde."
+              DISPLAY "2. Effectuer un dépot."
+              DISPLAY "3. Effectuer un retrait."
+              DISPLAY "4. Effectuer un virement."
+              DISPLAY "5. Changer votre code PIN."
+              DISPLAY "6. Imprimer/envoyer un releve."
+              DISPLAY "7. Quitter"
+           END-IF.
        
        COMPUTE-USER-CHOICE.
-           ACCEPT MENU-CHOICE
+           PERFORM CAPTURE-SECONDS-BEFORE.
+           DISPLAY ECRAN-MENU-CHOIX
+           ACCEPT ECRAN-MENU-CHOIX
+           PERFORM CAPTURE-SECONDS-AFTER.
+
+           COMPUTE WS-IDLE-SECONDS = WS-SECS-AFTER - WS-SECS-BEFORE.
+           IF WS-IDLE-SECONDS > WS-IDLE-LIMIT-SECONDS THEN
+              DISPLAY "Session inactive trop longtemps"
+              DISPLAY "Carte Ejectee, merci de la reprendre"
+              MOVE 7 TO MENU-CHOICE
+              EXIT PARAGRAPH
+           END-IF.
+
            DISPLAY "Vous avez choisi " MENU-CHOICE.
            EVALUATE TRUE
               WHEN MENU-CONSULT
-                 CALL "ConsultAccountFunction" 
-                 USING PIN PROGRAM-STATUS-CODE
-              
+                 CALL "ConsultAccountFunction"
+                 USING CUSTOMER-ID ACCT-NO PROGRAM-STATUS-CODE
+                    WS-LANGUAGE
+
               WHEN MENU-DEPOSIT
                  CALL "DepositAccountFunction"
-                 USING PIN PROGRAM-STATUS-CODE 
+                 USING CUSTOMER-ID ACCT-NO PROGRAM-STATUS-CODE
               WHEN MENU-WITHDRAW
-                 DISPLAY "Retrait"
-                 
+                 CALL "WithdrawAccountFunction"
+                 USING CUSTOMER-ID ACCT-NO PROGRAM-STATUS-CODE
+
+              WHEN MENU-TRANSFER
+                 CALL "TransferAccountFunction"
+                 USING CUSTOMER-ID ACCT-NO PROGRAM-STATUS-CODE
+
+              WHEN MENU-CHANGE-PIN
+                 CALL "ChangePinFunction"
+                 USING CARD-NUMBER PROGRAM-STATUS-CODE
+
+              WHEN MENU-STATEMENT
+                 CALL "PrintStatementFunction"
+                 USING CUSTOMER-ID ACCT-NO PROGRAM-STATUS-CODE
+                    WS-LANGUAGE
+
               WHEN OTHER
-                 MOVE 4 TO MENU-CHOICE
-                 PERFORM SAY-BYE-BYE        
+                 MOVE 7 TO MENU-CHOICE
+                 PERFORM SAY-BYE-BYE
 
            END-EVALUATE.
-            
-              
+
+      *    HHMMSS from FUNCTION CURRENT-DATE, turned into a plain
+      *    seconds-since-midnight count so the elapsed time around
+      *    the menu ACCEPT above is a single subtraction.
+       CAPTURE-SECONDS-BEFORE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TIME-BEFORE.
+           COMPUTE WS-SECS-BEFORE =
+              (WS-TIME-BEFORE / 10000) * 3600 +
+              FUNCTION MOD((WS-TIME-BEFORE / 100), 100) * 60 +
+              FUNCTION MOD(WS-TIME-BEFORE, 100).
+
+       CAPTURE-SECONDS-AFTER.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TIME-AFTER.
+           COMPUTE WS-SECS-AFTER =
+              (WS-TIME-AFTER / 10000) * 3600 +
+              FUNCTION MOD((WS-TIME-AFTER / 100), 100) * 60 +
+              FUNCTION MOD(WS-TIME-AFTER, 100).
+
        SAY-BYE-BYE.
-           DISPLAY "Merci de faire affaires avec nous!".
-           DISPLAY "Bonne journée".       
-           
+           IF WS-LANG-IS-EN THEN
+              DISPLAY "Thank you for banking with us!"
+              DISPLAY "Have a nice day"
+           ELSE
+              DISPLAY "Merci de faire affaires avec nous!"
+              DISPLAY "Bonne journée"
+           END-IF.
 
            STOP RUN.
