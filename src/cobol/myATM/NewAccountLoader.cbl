@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NewAccountLoader.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RCD-KEY
+              ALTERNATE RECORD KEY IS RCD-PIN WITH DUPLICATES
+              FILE STATUS IS BANK-RECORDS-FS.
+
+           SELECT INTAKE-RECORDS ASSIGN TO '../../data/newaccts.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS INTAKE-FS.
+
+           SELECT INTAKE-REPORT ASSIGN TO
+                 '../../data/newacctreport.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+      *  Flat intake file operations drops new-account requests into,
+      *  one row per requested account.
+       FD INTAKE-RECORDS.
+       01 INTAKE-RECORD.
+           03 IN-PIN PIC 9(4).
+           03 FILLER PIC X.
+           03 IN-ACCT-NO PIC 9(2).
+           03 FILLER PIC X.
+           03 IN-NAME PIC X(20).
+           03 FILLER PIC X.
+           03 IN-LAST-NAME PIC X(20).
+           03 FILLER PIC X.
+           03 IN-AMMOUNT PIC 9(4)V99.
+           03 FILLER PIC X.
+           03 IN-CURRENCY PIC X(3).
+           03 FILLER PIC X.
+           03 IN-LANGUAGE PIC X(2).
+           03 FILLER PIC X.
+           03 IN-ACCT-TYPE PIC X.
+
+      *  One line per application, accepted or rejected, for
+      *  operations to review each morning.
+       FD INTAKE-REPORT.
+       01 INTAKE-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+       01 INTAKE-FS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+
+       01 WS-REJECT-REASON PIC X(40).
+       01 WS-ACCEPTED-COUNT PIC 9(5) VALUE 0.
+       01 WS-REJECTED-COUNT PIC 9(5) VALUE 0.
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           OPEN INPUT INTAKE-RECORDS.
+           IF INTAKE-FS = "35" THEN
+              DISPLAY "Aucun fichier de nouveaux comptes a traiter"
+              STOP RUN
+           END-IF.
+
+           PERFORM OPEN-OR-CREATE-BANK-RECORDS.
+           OPEN OUTPUT INTAKE-REPORT.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ INTAKE-RECORDS
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    PERFORM PROCESS-ONE-APPLICATION
+              END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-SUMMARY-LINE.
+
+           CLOSE INTAKE-RECORDS.
+           CLOSE BANK-RECORDS.
+           CLOSE INTAKE-REPORT.
+
+           DISPLAY WS-ACCEPTED-COUNT " compte(s) accepte(s), "
+              WS-REJECTED-COUNT " rejete(s)".
+
+           STOP RUN.
+
+      *    demo.dat may not exist yet on a freshly deployed machine;
+      *    the loader creates it rather than failing outright.
+       OPEN-OR-CREATE-BANK-RECORDS.
+           OPEN I-O BANK-RECORDS.
+           IF BANK-RECORDS-FS = "35" THEN
+              CLOSE BANK-RECORDS
+              OPEN OUTPUT BANK-RECORDS
+              CLOSE BANK-RECORDS
+              OPEN I-O BANK-RECORDS
+           END-IF.
+
+       PROCESS-ONE-APPLICATION.
+           MOVE IN-PIN TO RCD-PIN.
+           MOVE IN-ACCT-NO TO RCD-ACCT-NO.
+
+           PERFORM VALIDATE-APPLICATION.
+
+           IF WS-REJECT-REASON NOT = SPACES THEN
+              ADD 1 TO WS-REJECTED-COUNT
+              PERFORM WRITE-REJECTED-LINE
+           ELSE
+              MOVE IN-NAME TO RCD-NAME
+              MOVE IN-LAST-NAME TO RCD-LAST-NAME
+              MOVE IN-AMMOUNT TO RCD-AMMOUNT
+              MOVE IN-CURRENCY TO RCD-CURRENCY
+              MOVE IN-LANGUAGE TO RCD-LANGUAGE
+              MOVE IN-ACCT-TYPE TO RCD-ACCT-TYPE
+              MOVE 'A' TO RCD-STATUS
+              WRITE BANK-RECORD
+                 INVALID KEY
+                    MOVE "ECRITURE IMPOSSIBLE" TO WS-REJECT-REASON
+              END-WRITE
+              IF WS-REJECT-REASON NOT = SPACES THEN
+                 ADD 1 TO WS-REJECTED-COUNT
+                 PERFORM WRITE-REJECTED-LINE
+              ELSE
+                 ADD 1 TO WS-ACCEPTED-COUNT
+                 PERFORM WRITE-ACCEPTED-LINE
+              END-IF
+           END-IF.
+
+      *    Checked in the order a teller would notice them: a
+      *    duplicate account first, since that lookup is free once
+      *    RCD-KEY is already set, then that the PIN isn't already
+      *    someone else's, then the same field checks
+      *    AccountMaintenance applies to a new account.
+       VALIDATE-APPLICATION.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           READ BANK-RECORDS
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE "COMPTE DEJA EXISTANT" TO WS-REJECT-REASON
+           END-READ.
+
+           IF WS-REJECT-REASON = SPACES THEN
+              PERFORM CHECK-PIN-NOT-REUSED
+           END-IF.
+
+      *    The alternate-key lookup above re-reads BANK-RECORD, which
+      *    clobbers RCD-KEY; IN-PIN/IN-ACCT-NO are untouched by it, so
+      *    they are what the rest of this paragraph and the caller's
+      *    WRITE rely on to put RCD-KEY back the way it was.
+           MOVE IN-PIN TO RCD-PIN.
+           MOVE IN-ACCT-NO TO RCD-ACCT-NO.
+
+           IF WS-REJECT-REASON = SPACES
+                 AND IN-NAME = SPACES THEN
+              MOVE "PRENOM VIDE" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-REJECT-REASON = SPACES
+                 AND IN-LAST-NAME = SPACES THEN
+              MOVE "NOM VIDE" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-REJECT-REASON = SPACES
+                 AND IN-CURRENCY NOT = "EUR"
+                 AND IN-CURRENCY NOT = "USD" THEN
+              MOVE "DEVISE INVALIDE" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-REJECT-REASON = SPACES
+                 AND IN-LANGUAGE NOT = "FR"
+                 AND IN-LANGUAGE NOT = "EN" THEN
+              MOVE "LANGUE INVALIDE" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-REJECT-REASON = SPACES
+                 AND IN-ACCT-TYPE NOT = "C"
+                 AND IN-ACCT-TYPE NOT = "E" THEN
+              MOVE "TYPE DE COMPTE INVALIDE" TO WS-REJECT-REASON
+           END-IF.
+
+      *    WITH DUPLICATES on RCD-PIN exists so one customer can hold
+      *    several accounts, not so two different customers can share
+      *    a PIN; IsUserValid would otherwise hand either one's
+      *    accounts to whichever CARD-RECORD happened to log in.
+       CHECK-PIN-NOT-REUSED.
+           START BANK-RECORDS KEY IS = RCD-PIN
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 READ BANK-RECORDS NEXT RECORD
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       IF RCD-NAME NOT = IN-NAME
+                             OR RCD-LAST-NAME NOT = IN-LAST-NAME THEN
+                          MOVE "PIN DEJA ATTRIBUE A UN AUTRE CLIENT"
+                             TO WS-REJECT-REASON
+                       END-IF
+                 END-READ
+           END-START.
+
+       WRITE-ACCEPTED-LINE.
+           STRING "ACCEPTE PIN=" IN-PIN "-" IN-ACCT-NO
+              " " IN-NAME " " IN-LAST-NAME
+              DELIMITED BY SIZE INTO INTAKE-REPORT-LINE.
+           WRITE INTAKE-REPORT-LINE.
+
+       WRITE-REJECTED-LINE.
+           STRING "REJETE PIN=" IN-PIN "-" IN-ACCT-NO
+              " motif=" WS-REJECT-REASON
+              DELIMITED BY SIZE INTO INTAKE-REPORT-LINE.
+           WRITE INTAKE-REPORT-LINE.
+
+       WRITE-SUMMARY-LINE.
+           STRING "TOTAL ACCEPTES=" WS-ACCEPTED-COUNT
+              " REJETES=" WS-REJECTED-COUNT
+              DELIMITED BY SIZE INTO INTAKE-REPORT-LINE.
+           WRITE INTAKE-REPORT-LINE.
+
+       END PROGRAM NewAccountLoader.
