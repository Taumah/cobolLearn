@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyInterestAccrual.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RCD-KEY
+              FILE STATUS IS BANK-RECORDS-FS.
+
+      *    Lets the job resume after the last checkpointed account
+      *    instead of reprocessing the whole file if it abends
+      *    partway through a large customer base.
+           SELECT CHECKPOINT-RECORDS
+              ASSIGN TO '../../data/nightlyint.ckp'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECKPOINT-FS.
+
+           SELECT TRANLOG-RECORDS ASSIGN TO '../../data/tranlog.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+       FD CHECKPOINT-RECORDS.
+       01 CHECKPOINT-LINE PIC X(6).
+
+       FD TRANLOG-RECORDS.
+       COPY "TRANLOGREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-ACCOUNTS-CREDITED PIC 9(5) VALUE 0.
+       01 WS-INTEREST-AMOUNT PIC 9(5)V99.
+       01 NEW-AMMOUNT PIC 9(6)V99.
+       01 MAX-BALANCE PIC 9(4)V99 VALUE 9999,99.
+
+      *  RCD-ACCT-COURANT earns nothing overnight; RCD-ACCT-EPARGNE
+      *  earns the savings rate. Keyed off RCD-ACCT-TYPE rather than
+      *  one flat rate for every account.
+       01 WS-COURANT-RATE PIC 9V9(4) VALUE 0,0000.
+       01 WS-EPARGNE-RATE PIC 9V9(4) VALUE 0,0010.
+
+       01 CHECKPOINT-FS PIC XX.
+       01 CHECKPOINT-EVERY PIC 9(3) VALUE 50.
+       01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(5) VALUE 0.
+       01 WS-RESUMING PIC X VALUE 'N'.
+       01 WS-RESUME-KEY PIC X(6).
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           PERFORM LOAD-CHECKPOINT.
+
+           OPEN I-O BANK-RECORDS.
+           IF BANK-RECORDS-FS = "35" THEN
+              DISPLAY "Aucun compte a traiter, fichier absent"
+              CLOSE BANK-RECORDS
+              STOP RUN
+           END-IF.
+
+           IF WS-RESUMING = 'Y' THEN
+              DISPLAY "Reprise apres le dernier point de controle"
+              MOVE WS-RESUME-KEY TO RCD-KEY
+              START BANK-RECORDS KEY IS > RCD-KEY
+                 INVALID KEY
+                    MOVE 'Y' TO WS-EOF
+              END-START
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ BANK-RECORDS NEXT RECORD
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    IF RCD-ACTIVE THEN
+                       PERFORM CREDIT-INTEREST-IF-DUE
+                    END-IF
+                    PERFORM SAVE-CHECKPOINT-IF-DUE
+              END-READ
+           END-PERFORM.
+
+           CLOSE BANK-RECORDS.
+           PERFORM CLEAR-CHECKPOINT.
+
+           DISPLAY WS-ACCOUNTS-CREDITED
+              " compte(s) credite(s) d'interets cette nuit".
+
+           STOP RUN.
+
+      *    Applies the rate for this account's own RCD-ACCT-TYPE and
+      *    logs the credit to TRANLOG the same way a deposit does, so
+      *    EndOfDayReport.cbl's reconciliation still balances on a
+      *    night interest runs.
+       CREDIT-INTEREST-IF-DUE.
+           EVALUATE TRUE
+              WHEN RCD-ACCT-EPARGNE
+                 COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                    RCD-AMMOUNT * WS-EPARGNE-RATE
+              WHEN OTHER
+                 COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                    RCD-AMMOUNT * WS-COURANT-RATE
+           END-EVALUATE.
+
+           IF WS-INTEREST-AMOUNT > 0 THEN
+              ADD WS-INTEREST-AMOUNT TO RCD-AMMOUNT
+                 GIVING NEW-AMMOUNT
+              IF NEW-AMMOUNT > MAX-BALANCE THEN
+                 DISPLAY "Interet non credite, plafond depasse : "
+                    RCD-PIN "-" RCD-ACCT-NO
+              ELSE
+                 MOVE NEW-AMMOUNT TO RCD-AMMOUNT
+                 REWRITE BANK-RECORD
+                 ADD 1 TO WS-ACCOUNTS-CREDITED
+                 PERFORM WRITE-TRANLOG-ENTRY
+              END-IF
+           END-IF.
+
+       WRITE-TRANLOG-ENTRY.
+           OPEN EXTEND TRANLOG-RECORDS.
+           MOVE RCD-PIN TO TL-PIN.
+           MOVE RCD-ACCT-NO TO TL-ACCT-NO.
+           MOVE 'INTR' TO TL-TYPE.
+           MOVE WS-INTEREST-AMOUNT TO TL-AMOUNT.
+           MOVE RCD-AMMOUNT TO TL-BALANCE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TL-DATETIME.
+           WRITE TRANLOG-RECORD.
+           CLOSE TRANLOG-RECORDS.
+
+      *    Reads the last checkpointed RCD-KEY, if any, so a job
+      *    restarted after an abend skips the accounts it already
+      *    credited last time instead of starting over at record one.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-RECORDS.
+           IF CHECKPOINT-FS = "00" THEN
+              READ CHECKPOINT-RECORDS INTO WS-RESUME-KEY
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE 'Y' TO WS-RESUMING
+              END-READ
+              CLOSE CHECKPOINT-RECORDS
+           END-IF.
+
+       SAVE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT.
+           IF WS-RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-EVERY THEN
+              MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+              MOVE RCD-KEY TO CHECKPOINT-LINE
+              OPEN OUTPUT CHECKPOINT-RECORDS
+              WRITE CHECKPOINT-LINE
+              CLOSE CHECKPOINT-RECORDS
+           END-IF.
+
+      *    A clean end-of-file means tonight's run is fully done;
+      *    an empty checkpoint file reads back as "no checkpoint" on
+      *    the next run, so interest never gets applied twice.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-RECORDS.
+           CLOSE CHECKPOINT-RECORDS.
+
+       END PROGRAM NightlyInterestAccrual.
