@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CheckCardHotlist.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-RECORDS ASSIGN TO '../../data/card.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CARD-NUMBER
+              FILE STATUS IS CARD-RECORDS-FS.
+
+           SELECT CAPTURED-CARDS ASSIGN TO '../../data/captured.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CARD-RECORDS
+           RECORD CONTAINS 16 CHARACTERS.
+
+       COPY "CARDREC.cpy".
+
+      *  One row per card swallowed by the machine, for the teller
+      *  to review before releasing or destroying it.
+       FD CAPTURED-CARDS.
+       01 CAPTURED-CARD-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       01 CARD-RECORDS-FS PIC XX.
+
+       LINKAGE SECTION.
+
+       01 CARD-NUMBER-IN PIC 9(4).
+       01 STATUS-CODE PIC 9.
+
+       PROCEDURE DIVISION
+       USING BY REFERENCE CARD-NUMBER-IN STATUS-CODE.
+
+      *    An unknown card is left for IsUserValid to report once the
+      *    PIN is entered; only a card actually on the hotlist is
+      *    this program's concern.
+           MOVE 0 TO STATUS-CODE.
+
+           OPEN I-O CARD-RECORDS.
+           MOVE CARD-NUMBER-IN TO CARD-NUMBER.
+           READ CARD-RECORDS
+              NOT INVALID KEY
+                 IF CARD-IS-HOTLISTED THEN
+                    MOVE 9 TO STATUS-CODE
+                    MOVE 'C' TO CARD-STATUS
+                    REWRITE CARD-RECORD
+                    PERFORM LOG-CAPTURED-CARD
+                 END-IF
+           END-READ.
+           CLOSE CARD-RECORDS.
+
+           EXIT PROGRAM.
+
+      *    Logged the same way a capture after too many bad PINs is,
+      *    so operations sees both kinds of swallowed card in one
+      *    place.
+       LOG-CAPTURED-CARD.
+           OPEN EXTEND CAPTURED-CARDS.
+           STRING "CARTE AVALEE (LISTE NOIRE) carte=" CARD-NUMBER-IN
+              " le=" FUNCTION CURRENT-DATE(1:14)
+              DELIMITED BY SIZE INTO CAPTURED-CARD-LINE.
+           WRITE CAPTURED-CARD-LINE.
+           CLOSE CAPTURED-CARDS.
+
+       END PROGRAM CheckCardHotlist.
