@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SelectAccountFunction.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RCD-KEY
+               ALTERNATE RECORD KEY IS RCD-PIN WITH DUPLICATES
+               FILE STATUS IS BANK-RECORDS-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+       01 WS-MORE-ACCOUNTS PIC X VALUE 'Y'.
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       LINKAGE SECTION.
+
+       01 PIN PIC 9(4).
+       01 ACCT-NO PIC 9(2).
+       01 STATUS-CODE PIC 9(4).
+       01 WS-LANGUAGE-OUT PIC X(2).
+
+       PROCEDURE DIVISION
+       USING BY REFERENCE PIN ACCT-NO STATUS-CODE WS-LANGUAGE-OUT .
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           MOVE 1 TO STATUS-CODE.
+           OPEN INPUT BANK-RECORDS.
+
+           DISPLAY "Vos comptes :".
+           MOVE PIN TO RCD-PIN.
+           MOVE 'Y' TO WS-MORE-ACCOUNTS.
+           START BANK-RECORDS KEY IS = RCD-PIN
+              INVALID KEY
+                 MOVE 'N' TO WS-MORE-ACCOUNTS
+           END-START.
+
+           PERFORM UNTIL WS-MORE-ACCOUNTS = 'N'
+              READ BANK-RECORDS NEXT RECORD
+                 AT END
+                    MOVE 'N' TO WS-MORE-ACCOUNTS
+                 NOT AT END
+                    IF RCD-PIN NOT = PIN THEN
+                       MOVE 'N' TO WS-MORE-ACCOUNTS
+                    ELSE
+                       DISPLAY "  Compte " RCD-ACCT-NO
+                          " - Solde " RCD-AMMOUNT
+                          " - Statut " RCD-STATUS
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE BANK-RECORDS.
+
+           DISPLAY "Numero de compte a utiliser ?".
+           ACCEPT ACCT-NO.
+
+           OPEN INPUT BANK-RECORDS.
+           MOVE PIN TO RCD-PIN.
+           MOVE ACCT-NO TO RCD-ACCT-NO.
+           READ BANK-RECORDS
+              INVALID KEY
+                 MOVE 1 TO STATUS-CODE
+              NOT INVALID KEY
+                 IF RCD-ACTIVE THEN
+                    MOVE 0 TO STATUS-CODE
+                    MOVE RCD-LANGUAGE TO WS-LANGUAGE-OUT
+                 ELSE
+                    MOVE 3 TO STATUS-CODE
+                 END-IF
+           END-READ.
+           CLOSE BANK-RECORDS.
+
+       END PROGRAM SelectAccountFunction.
