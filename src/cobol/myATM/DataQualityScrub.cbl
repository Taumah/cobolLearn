@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DataQualityScrub.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-RECORDS  ASSIGN TO WS-DEMO-DAT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RCD-KEY
+              FILE STATUS IS BANK-RECORDS-FS.
+
+      *  One line per suspect account, for the operator to review
+      *  ahead of the day's first batch run.
+           SELECT REPORT-RECORDS ASSIGN TO
+                 '../../data/scrubreport.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD BANK-RECORDS
+           RECORD CONTAINS 64 CHARACTERS.
+
+       COPY "BANKREC.cpy".
+
+       FD REPORT-RECORDS.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 BANK-RECORDS-FS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+
+       01 WS-RECORD-COUNT PIC 9(7) VALUE 0.
+       01 WS-EXCEPTION-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-REJECT-REASON PIC X(40).
+
+      *  RCD-AMMOUNT has no sign position, so a genuinely negative
+      *  balance can't occur here; an implausibly large one is the
+      *  signal worth flagging (e.g. a corrupted packed field).
+       01 WS-IMPLAUSIBLE-BALANCE PIC 9(4)V99 VALUE 9999,99.
+
+       COPY "BALEDIT.cpy".
+
+      *  Defaults to the demo layout; overridden so the same compiled
+      *  program can run against a different deployment directory.
+       01 WS-DEMO-DAT-PATH PIC X(100) VALUE "../../data/demo.dat".
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-DEMO-DAT-PATH FROM ENVIRONMENT "DEMO_DAT_PATH"
+              ON EXCEPTION CONTINUE
+           END-ACCEPT.
+
+           OPEN INPUT BANK-RECORDS.
+           IF BANK-RECORDS-FS = "35" THEN
+              DISPLAY "Aucun compte a controler, fichier absent"
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-RECORDS.
+           STRING "RAPPORT DE QUALITE DES DONNEES demo.dat"
+              DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ BANK-RECORDS NEXT RECORD
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    PERFORM SCRUB-ONE-ACCOUNT
+              END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-SCRUB-SUMMARY-LINE.
+
+           CLOSE BANK-RECORDS.
+           CLOSE REPORT-RECORDS.
+
+           DISPLAY "Controle qualite termine : " WS-EXCEPTION-COUNT
+              " exception(s) sur " WS-RECORD-COUNT " compte(s)".
+
+           STOP RUN.
+
+      *    Runs every check against the account just read, the same
+      *    field-by-field style VALIDATE-APPLICATION in the batch
+      *    loader, NewAccountLoader.cbl, already uses, and logs one
+      *    line per exception rather than stopping the scrub at the
+      *    first bad row.
+       SCRUB-ONE-ACCOUNT.
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF RCD-PIN NOT NUMERIC THEN
+              MOVE "PIN NON NUMERIQUE" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REJECT-REASON = SPACES
+                 AND RCD-ACCT-NO NOT NUMERIC THEN
+              MOVE "NUMERO DE COMPTE NON NUMERIQUE"
+                 TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REJECT-REASON = SPACES
+                 AND RCD-NAME = SPACES THEN
+              MOVE "PRENOM VIDE" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REJECT-REASON = SPACES
+                 AND RCD-LAST-NAME = SPACES THEN
+              MOVE "NOM VIDE" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REJECT-REASON = SPACES
+                 AND RCD-AMMOUNT NOT NUMERIC THEN
+              MOVE "SOLDE NON NUMERIQUE" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REJECT-REASON = SPACES
+                 AND RCD-AMMOUNT NUMERIC
+                 AND RCD-AMMOUNT >= WS-IMPLAUSIBLE-BALANCE THEN
+              MOVE "SOLDE INVRAISEMBLABLE" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REJECT-REASON = SPACES
+                 AND NOT RCD-ACTIVE
+                 AND NOT RCD-CLOSED
+                 AND NOT RCD-FROZEN THEN
+              MOVE "STATUT DE COMPTE INVALIDE" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REJECT-REASON = SPACES
+                 AND NOT RCD-CURRENCY-EUR
+                 AND NOT RCD-CURRENCY-USD THEN
+              MOVE "DEVISE INVALIDE" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REJECT-REASON NOT = SPACES THEN
+              ADD 1 TO WS-EXCEPTION-COUNT
+              PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           IF RCD-AMMOUNT NUMERIC THEN
+              MOVE RCD-AMMOUNT TO RCD-AMMOUNT-ZONED
+           ELSE
+              MOVE 0 TO RCD-AMMOUNT-ZONED
+           END-IF.
+
+           STRING "COMPTE " RCD-PIN "-" RCD-ACCT-NO
+              " ANOMALIE=" WS-REJECT-REASON
+              " SOLDE=" RCD-AMMOUNT-EDIT
+              DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       WRITE-SCRUB-SUMMARY-LINE.
+           STRING "TOTAL CONTROLE comptes=" WS-RECORD-COUNT
+              " exceptions=" WS-EXCEPTION-COUNT
+              DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM DataQualityScrub.
