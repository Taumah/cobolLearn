@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LuhnCheckDigit.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 CARD-NUMBER-IN-WORK PIC 9(16).
+       01 CARD-DIGITS REDEFINES CARD-NUMBER-IN-WORK.
+           05 CARD-DIGIT PIC 9 OCCURS 16.
+
+       01 WS-POSITION PIC 99 VALUE 1.
+       01 WS-I PIC 99 VALUE 16.
+       01 WS-SUM PIC 9(5) VALUE 0.
+       01 WS-DOUBLED PIC 9(3) VALUE 0.
+       01 WS-QUOTIENT PIC 9(5) VALUE 0.
+       01 WS-REMAINDER PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01 CARD-NUMBER-IN PIC X(16).
+       01 STATUS-CODE PIC 9.
+
+       PROCEDURE DIVISION USING BY REFERENCE CARD-NUMBER-IN
+             STATUS-CODE.
+
+           MOVE CARD-NUMBER-IN TO CARD-NUMBER-IN-WORK.
+           MOVE 0 TO WS-SUM.
+           MOVE 1 TO WS-POSITION.
+           MOVE 16 TO WS-I.
+
+           PERFORM UNTIL WS-I < 1
+              DIVIDE WS-POSITION BY 2 GIVING WS-QUOTIENT
+                 REMAINDER WS-REMAINDER
+              IF WS-REMAINDER = 0 THEN
+                 COMPUTE WS-DOUBLED = CARD-DIGIT(WS-I) * 2
+                 IF WS-DOUBLED > 9 THEN
+                    SUBTRACT 9 FROM WS-DOUBLED
+                 END-IF
+                 ADD WS-DOUBLED TO WS-SUM
+              ELSE
+                 ADD CARD-DIGIT(WS-I) TO WS-SUM
+              END-IF
+              ADD 1 TO WS-POSITION
+              SUBTRACT 1 FROM WS-I
+           END-PERFORM.
+
+           DIVIDE WS-SUM BY 10 GIVING WS-QUOTIENT
+              REMAINDER WS-REMAINDER.
+           IF WS-REMAINDER = 0 THEN
+              MOVE 0 TO STATUS-CODE
+           ELSE
+              MOVE 1 TO STATUS-CODE
+           END-IF.
+
+           EXIT PROGRAM.
+
+       END PROGRAM LuhnCheckDigit.
