@@ -5,7 +5,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILECSV ASSIGN TO '../../data/demo.dat'
+           SELECT FILECSV ASSIGN TO '../../data/customers.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -27,20 +27,46 @@
        01 WS-EOF         PIC X VALUE 'N'.
        01 WS-CHAR        PIC X.
 
+      *  Minimum age a customer must have reached before a new
+      *  account can be opened or an ATM login honoured (KYC).
+       01 WS-MIN-AGE     PIC 99 VALUE 18.
+
+       01 WS-CUSTOMER-COUNT PIC 9(5) VALUE 0.
+       01 WS-AGE-TOTAL      PIC 9(7) VALUE 0.
+       01 WS-AVERAGE-AGE    PIC 9(3)V99 VALUE 0.
+
        PROCEDURE DIVISION.
 
            DISPLAY 'START'
            OPEN INPUT FILECSV.
            READ FILECSV INTO CSV-RECORD
            AT END MOVE 'Y' TO WS-EOF.
-        
+
            DISPLAY 'Nom  Prénom  Âge'.
            PERFORM UNTIL WS-EOF = 'Y'
                DISPLAY CSV-NAME ' ' CSV-FIRSTNAME ' ' CSV-AGE
+               IF CSV-AGE < WS-MIN-AGE THEN
+                   DISPLAY '  -> REFUSE, client mineur'
+               ELSE
+                   DISPLAY '  -> ACCEPTE, age KYC valide'
+               END-IF
+               ADD 1 TO WS-CUSTOMER-COUNT
+               ADD CSV-AGE TO WS-AGE-TOTAL
                READ FILECSV INTO CSV-RECORD
                AT END MOVE 'Y' TO WS-EOF
            END-PERFORM.
 
+           PERFORM DISPLAY-SUMMARY.
+
            CLOSE FILECSV.
            STOP RUN.
+
+       DISPLAY-SUMMARY.
+           DISPLAY ' '.
+           DISPLAY 'Nombre de clients : ' WS-CUSTOMER-COUNT.
+           IF WS-CUSTOMER-COUNT > 0 THEN
+               COMPUTE WS-AVERAGE-AGE =
+                   WS-AGE-TOTAL / WS-CUSTOMER-COUNT
+               DISPLAY 'Age moyen : ' WS-AVERAGE-AGE
+           END-IF.
            
\ No newline at end of file
