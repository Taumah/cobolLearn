@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchValidateAccounts.
+       AUTHOR. Thomas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-NUMBERS ASSIGN TO '../../data/accountnums.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ACCOUNT-NUMBERS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCOUNT-NUMBERS.
+       01 ACCOUNT-NUMBER-LINE PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-ACCOUNT-NUMBERS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+
+      *  Same divide/remainder check IsPremier uses, repurposed here
+      *  as a check-digit test run over a whole file of numbers
+      *  instead of one ACCEPTed at a time.
+       01 WS-U-INPUT PIC 9(5) VALUE ZERO.
+       01 DIVIDER PIC 9(5) VALUE 2.
+       01 LEFT-DIV PIC 9(5) VALUE ZERO.
+       01 RESULT PIC 9(5) VALUE 0.
+
+       01 WS-VALID-COUNT PIC 9(5) VALUE 0.
+       01 WS-FAILED-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT ACCOUNT-NUMBERS.
+           IF FS-ACCOUNT-NUMBERS = "35" THEN
+              DISPLAY "Aucun fichier de numeros de compte a traiter"
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ ACCOUNT-NUMBERS
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    PERFORM VALIDATE-ONE-NUMBER
+              END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNT-NUMBERS.
+
+           DISPLAY WS-VALID-COUNT " numero(s) valide(s), "
+              WS-FAILED-COUNT " en echec de controle".
+
+           STOP RUN.
+
+       VALIDATE-ONE-NUMBER.
+           MOVE ACCOUNT-NUMBER-LINE TO WS-U-INPUT.
+           MOVE 2 TO DIVIDER.
+
+           IF WS-U-INPUT <= 0 THEN
+              DISPLAY WS-U-INPUT " : numero invalide (<= 0)"
+              ADD 1 TO WS-FAILED-COUNT
+              EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL DIVIDER >= WS-U-INPUT
+              DIVIDE WS-U-INPUT BY DIVIDER GIVING RESULT
+                 REMAINDER LEFT-DIV
+              IF LEFT-DIV = 0 THEN
+                 DISPLAY WS-U-INPUT
+                    " : echec controle, divisible par " DIVIDER
+                 ADD 1 TO WS-FAILED-COUNT
+                 EXIT PARAGRAPH
+              END-IF
+              ADD 1 TO DIVIDER
+           END-PERFORM.
+
+           DISPLAY WS-U-INPUT " : controle valide".
+           ADD 1 TO WS-VALID-COUNT.
+
+       END PROGRAM BatchValidateAccounts.
