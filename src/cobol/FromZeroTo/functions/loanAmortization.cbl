@@ -0,0 +1,63 @@
+       identification division.
+       program-id. LoanAmortization.
+
+       data division.
+       working-storage section.
+       01  ws-principal               PIC 9(9)V99.
+       01  ws-annual-rate-pct         PIC 9(2)V99.
+       01  ws-term-months             PIC 9(4).
+       01  ws-monthly-rate            PIC 9V9(6).
+       01  ws-payment                 PIC 9(7)V99.
+       01  ws-first-period            PIC 9(4) VALUE 1.
+
+      *  (1 + rate) raised to the term, used to get the present-value
+      *  factor below. GnuCOBOL's ** does not give a usable result for
+      *  a negative exponent here, so the positive power is computed
+      *  first and then inverted with an ordinary divide.
+       01  ws-growth-factor           PIC 9(4)V9(6).
+       01  ws-pv-factor               PIC 9V9(6).
+
+       procedure division.
+           display "Montant du pret ? ".
+           accept ws-principal.
+           display "Taux annuel (%) ? ".
+           accept ws-annual-rate-pct.
+
+           perform with test after
+               until ws-term-months > 0
+               display "Duree (mois) ? "
+               accept ws-term-months
+               if ws-term-months = 0 then
+                   display "La duree doit etre superieure a zero"
+               end-if
+           end-perform.
+
+      *    Un taux a zero est un pret sans interet legitime ; dans ce
+      *    cas la formule de mensualite habituelle divise par zero
+      *    (1 - ws-pv-factor vaut exactement 1), donc on calcule la
+      *    mensualite au prorata du capital a la place.
+           if ws-annual-rate-pct = 0 then
+               move 0 to ws-monthly-rate
+               compute ws-payment =
+                   ws-principal / ws-term-months
+           else
+               compute ws-monthly-rate =
+                   ws-annual-rate-pct / 100 / 12
+
+               compute ws-growth-factor =
+                   (1 + ws-monthly-rate) ** ws-term-months
+               compute ws-pv-factor = 1 / ws-growth-factor
+
+               compute ws-payment =
+                   ws-principal * ws-monthly-rate / (1 - ws-pv-factor)
+           end-if.
+
+           display "Mensualite : " ws-payment.
+           display "Periode Interet Capital SoldeRestant".
+
+           call "loanrecurse" using by reference ws-first-period
+               ws-term-months ws-principal ws-monthly-rate ws-payment.
+
+           stop run.
+
+       end program LoanAmortization.
