@@ -0,0 +1,42 @@
+       identification division.
+       program-id. loanrecurse recursive.
+
+       data division.
+       local-storage section.
+       01  local-next-period          PIC 9(4).
+       01  local-interest             PIC 9(7)V99.
+       01  local-principal-paid       PIC 9(7)V99.
+       01  local-new-balance          PIC 9(9)V99.
+
+       linkage section.
+       01  ls-period                  PIC 9(4).
+       01  ls-term                    PIC 9(4).
+       01  ls-balance                 PIC 9(9)V99.
+       01  ls-monthly-rate            PIC 9V9(6).
+       01  ls-payment                 PIC 9(7)V99.
+
+       procedure division
+       using by reference ls-period ls-term ls-balance
+             ls-monthly-rate ls-payment.
+
+           IF ls-period > ls-term
+               DISPLAY "Echeancier termine"
+           ELSE
+               COMPUTE local-interest =
+                   ls-balance * ls-monthly-rate
+               COMPUTE local-principal-paid =
+                   ls-payment - local-interest
+               COMPUTE local-new-balance =
+                   ls-balance - local-principal-paid
+
+               DISPLAY ls-period " " local-interest " "
+                   local-principal-paid " " local-new-balance
+
+               COMPUTE local-next-period = ls-period + 1
+
+               CALL "loanrecurse" USING
+                   BY REFERENCE local-next-period ls-term
+                   local-new-balance ls-monthly-rate ls-payment
+           END-IF.
+
+       end program loanrecurse.
