@@ -24,8 +24,8 @@
            05 FILLER           PIC X.
            05 EmployeeAmmount PIC 9(4)V99.
 
-           
-      *   05 EmpSalaryAsDecimal REDEFINES EmployeeSalary PIC 9(4)V99. 
+
+      *   05 EmpSalaryAsDecimal REDEFINES EmployeeSalary PIC 9(4)V99.
 
 
        WORKING-STORAGE SECTION.
