@@ -1,16 +1,67 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Get-Directory.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 FILE-NAME PIC X(100) VALUE "data/data.csv".
-       01 ARG0 PIC X(255).
-       01 COMMAND_STATUS PIC 9(4) VALUE 0.
-       
-       PROCEDURE DIVISION. 
-           CALL 'SYSTEM' USING 'pwd' RETURNING  COMMAND_STATUS.
-           
-           ACCEPT ARG0 FROM COMMAND-LINE.
-		   DISPLAY ARG0.
-           STOP RUN.
-       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Get-Directory.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPLOY-CONFIG ASSIGN TO WS-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD DEPLOY-CONFIG.
+       01 DEPLOY-CONFIG-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-NAME PIC X(100) VALUE "data/data.csv".
+       01 ARG0 PIC X(255).
+       01 COMMAND_STATUS PIC 9(4) VALUE 0.
+
+      *  Working directory discovered at startup, used to find the
+      *  deployment config relative to wherever this program runs.
+       01 WS-CWD PIC X(255).
+       01 WS-CONFIG-PATH PIC X(255).
+       01 WS-CONFIG-FS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+           CALL 'SYSTEM' USING 'pwd' RETURNING COMMAND_STATUS.
+
+           ACCEPT ARG0 FROM COMMAND-LINE.
+           DISPLAY ARG0.
+
+           ACCEPT WS-CWD FROM ENVIRONMENT "PWD"
+              ON EXCEPTION MOVE SPACES TO WS-CWD
+           END-ACCEPT.
+
+           PERFORM LOCATE-DEPLOYMENT-CONFIG.
+
+           STOP RUN.
+
+      *    A deploy.cfg sat next to wherever the job runs from holds
+      *    site-specific overrides (data paths, currency, etc.); this
+      *    is the startup routine that actually goes looking for it.
+       LOCATE-DEPLOYMENT-CONFIG.
+           STRING WS-CWD DELIMITED BY SPACE
+                 "/deploy.cfg" DELIMITED BY SIZE
+              INTO WS-CONFIG-PATH.
+
+           OPEN INPUT DEPLOY-CONFIG.
+           IF WS-CONFIG-FS NOT = "00" THEN
+              DISPLAY "Configuration de deploiement introuvable"
+              DISPLAY "Chemin recherche : " WS-CONFIG-PATH
+           ELSE
+              DISPLAY "Configuration de deploiement : " WS-CONFIG-PATH
+              PERFORM UNTIL WS-EOF = 'Y'
+                 READ DEPLOY-CONFIG
+                    AT END
+                       MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       DISPLAY DEPLOY-CONFIG-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE DEPLOY-CONFIG
+           END-IF.
